@@ -1,452 +1,1130 @@
-       IDENTIFICATION DIVISION.
-
-       PROGRAM-ID. RPT6000.
-      ****************************************************************
-      * PROGRAM NAME: RPT6000
-      * AUTHORS: Kayley Wells
-      * DATE: 03/24/2026
-      * DESCRIPTION: Year-To-Date Sales Report with Change Columns
-      ****************************************************************
-
-
-       ENVIRONMENT DIVISION.
-
-       INPUT-OUTPUT SECTION.
-
-       FILE-CONTROL.
-           SELECT INPUT-CUSTMAST ASSIGN TO CUSTMAST.
-           SELECT INPUT-SALESREP ASSIGN TO SALESREP.
-           SELECT OUTPUT-RPT6000 ASSIGN TO RPT6000.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  INPUT-CUSTMAST
-           RECORDING MODE IS F
-           LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 130 CHARACTERS
-           BLOCK CONTAINS 130 CHARACTERS.
-
-           COPY CUSTMAST.
-       
-       FD  INPUT-SALESREP
-           RECORDING MODE IS F
-           LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 130 CHARACTERS
-           BLOCK CONTAINS 130 CHARACTERS.
-
-           COPY SALESREP.
-
-       FD  OUTPUT-RPT6000
-           RECORDING MODE IS F
-           LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 130 CHARACTERS
-           BLOCK CONTAINS 130 CHARACTERS.
-
-       01  PRINT-AREA      PIC X(130).
-
-       WORKING-STORAGE SECTION.
-
-       01 SALESREP-TABLE.
-           05  SALESREP-GROUP OCCURS 100 TIMES
-                              INDEXED BY SRT-INDEX.
-               10  SALESREP-NUMBER   PIC 9(2).
-               10  SALESREP-NAME     PIC X(10).
-
-       01  SWITCHES.
-           05  SALESREP-EOF-SWITCH     PIC X    VALUE "N".
-              88 SALESREP-EOF                   VALUE "Y".
-           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".
-              88 CUSTMAST-EOF                   VALUE "Y".
-           05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".
-              88 NOT-FIRST-RECORD               VALUE "N".
-           
-
-       01  CONTROL-FIELDS.
-           05  OLD-SALESREP-NUMBER     PIC 99.
-           05  OLD-BRANCH-NUMBER       PIC 99.
-
-       01  PRINT-FIELDS        PACKED-DECIMAL.
-           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
-           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.
-           05  LINE-COUNT      PIC S9(3)   VALUE +99.
-           05  SPACE-CONTROL   PIC S9.
-
-       01  TOTAL-FIELDS               PACKED-DECIMAL.
-           05 SALESREP-TOTAL-THIS-YTD PIC S9(6)V99   VALUE ZERO.
-           05 SALESREP-TOTAL-LAST-YTD PIC S9(6)V99   VALUE ZERO.
-           05 BRANCH-TOTAL-THIS-YTD   PIC S9(6)V99   VALUE ZERO.
-           05 BRANCH-TOTAL-LAST-YTD   PIC S9(6)V99   VALUE ZERO.
-           05 GRAND-TOTAL-THIS-YTD    PIC S9(7)V99   VALUE ZERO.
-           05 GRAND-TOTAL-LAST-YTD    PIC S9(7)V99   VALUE ZERO.
-           05 GRAND-TOTAL-CHANGE-AMT  PIC S9(7)V99   VALUE ZERO.
-           05 GRAND-TOTAL-CHANGE-PCT  PIC S9(3)V9    VALUE ZERO.
-
-       01  CALCULATION-FIELDS         PACKED-DECIMAL.
-           05  WS-CHANGE-AMOUNT       PIC S9(7)V99   VALUE ZERO.
-           05  WS-CHANGE-PERCENT      PIC S9(3)V9    VALUE ZERO.
-
-       01  CURRENT-DATE-AND-TIME.
-           05  CD-YEAR         PIC 9999.
-           05  CD-MONTH        PIC 99.
-           05  CD-DAY          PIC 99.
-           05  CD-HOURS        PIC 99.
-           05  CD-MINUTES      PIC 99.
-           05  FILLER          PIC X(9).
-
-       01  HEADING-LINE-1.
-           05  FILLER          PIC X(7)   VALUE "DATE:  ".
-           05  HL1-MONTH       PIC 9(2).
-           05  FILLER          PIC X(1)   VALUE "/".
-           05  HL1-DAY         PIC 9(2).
-           05  FILLER          PIC X(1)   VALUE "/".
-           05  HL1-YEAR        PIC 9(4).
-           05  FILLER          PIC X(26)  VALUE SPACE.
-           05  FILLER          PIC X(20)  VALUE "YEAR-TO-DATE SALES R".
-           05  FILLER          PIC X(31)  VALUE "EPORT".
-           05  FILLER          PIC X(6)   VALUE "PAGE: ".
-           05  Hl1-PAGE-NUMBER PIC ZZZ9.
-           05  FILLER          PIC X(26)  VALUE SPACE.
-
-       01  HEADING-LINE-2.
-           05  FILLER          PIC X(7)   VALUE "TIME:  ".
-           05  HL2-HOURS       PIC 9(2).
-           05  FILLER          PIC X(1)   VALUE ":".
-           05  HL2-MINUTES     PIC 9(2).
-           05  FILLER          PIC X(82)  VALUE SPACE.
-           05  FILLER          PIC X(7)  VALUE "RPT6000".
-           05  FILLER          PIC X(29)  VALUE SPACE.
-
-       01  HEADING-LINE-3.
-           05  FILLER           PIC X(54)  VALUE SPACES.
-           05  FILLER           PIC X(19)  VALUE "SALES         SALES".
-           05  FILLER           PIC X(8)   VALUE SPACES.
-           05  FILLER           PIC X(17)  VALUE "CHANGE     CHANGE".
-           05  FILLER           PIC X(32)  VALUE SPACE.
-
-       01  HEADING-LINE-4.
-           05  FILLER         PIC X(17)  VALUE "BRANCH   SALESREP".
-           05  FILLER         PIC X(13)  VALUE SPACES.
-           05  FILLER         PIC X(8)   VALUE "CUSTOMER".
-           05  FILLER         PIC X(14)  VALUE SPACES. 
-           05  FILLER         PIC X(22)  VALUE "THIS YTD      LAST YTD".
-           05  FILLER         PIC X(7)   VALUE SPACES.
-           05  FILLER         PIC X(18)  VALUE "AMOUNT     PERCENT".
-           05  FILLER         PIC X(31)  VALUE SPACE.
-
-       01  HEADING-LINE-5.
-           05  FILLER           PIC X(6)   VALUE ALL '-'.
-           05  FILLER           PIC X(1)   VALUE SPACE.
-           05  FILLER           PIC X(13)  VALUE ALL '-'.
-           05  FILLER           PIC X(1)   VALUE SPACE.
-           05  FILLER           PIC X(26)   VALUE ALL '-'.
-           05  FILLER           PIC X(3)   VALUE SPACE.
-           05  FILLER           PIC X(12)  VALUE ALL '-'.
-           05  FILLER           PIC X(2)   VALUE SPACE.
-           05  FILLER           PIC X(12)  VALUE ALL '-'.
-           05  FILLER           PIC X(3)   VALUE SPACE.
-           05  FILLER           PIC X(11)  VALUE ALL '-'.
-           05  FILLER           PIC X(2)   VALUE SPACE.
-           05  FILLER           PIC x(7)   VALUE ALL '-'.
-           05  FILLER           PIC X(31)  VALUE SPACE.
-
-       01  CUSTOMER-LINE.
-           05  FILLER               PIC X(2)       VALUE SPACE.
-           05  CL-BRANCH-NUMBER     PIC X(2).
-           05  FILLER               PIC X(3)       VALUE SPACE.
-           05  CL-SALESREP-NUMBER   PIC X(2).
-           05  FILLER               PIC X(1)       VALUE SPACE.
-           05  CL-SALESREP-NAME     PIC X(10).
-           05  FILLER               PIC X(1)       VALUE SPACE.
-           05  CL-CUSTOMER-NUMBER   PIC X(5).
-           05  FILLER               PIC X(1)       VALUE SPACE.
-           05  CL-CUSTOMER-NAME     PIC X(20).
-           05  FILLER               PIC X(6)       VALUE SPACE.
-           05  CL-SALES-THIS-YTD    PIC ZZ,ZZ9.99-.
-           05  FILLER               PIC X(4)       VALUE SPACE.
-           05  CL-SALES-LAST-YTD    PIC ZZ,ZZ9.99-.
-           05  FILLER               PIC X(4)       VALUE SPACE.
-           05  CL-CHANGE-AMOUNT     PIC ZZ,ZZ9.99-.
-           05  FILLER               PIC X(2)       VALUE SPACE.
-           05  CL-CHANGE-PERCENT    PIC +++9.9.
-           05  CL-CHANGE-PERCENT-R  REDEFINES  CL-CHANGE-PERCENT
-                                    PIC X(6).
-           05  FILLER               PIC X(31)      VALUE SPACE.
-
-       01  SALESREP-TOTAL-LINE.
-           05  FILLER               PIC X(36)   VALUE SPACE.
-           05  FILLER               PIC X(16)   VALUE "SALESREP TOTAL".
-           05  STL-SALES-THIS-YTD   PIC $$$,$$9.99-.
-           05  FILLER               PIC X(3)    VALUE SPACE.
-           05  STL-SALES-LAST-YTD   PIC $$$,$$9.99-.
-           05  FILLER               PIC X(3)    VALUE SPACE.
-           05  STL-CHANGE-AMOUNT    PIC $$$,$$9.99-.
-           05  FILLER               PIC X(2)    VALUE SPACE.
-           05  STL-CHANGE-PERCENT   PIC +++9.9.
-           05  STL-CHANGE-PERCENT-R REDEFINES STL-CHANGE-PERCENT
-                                    PIC X(6).
-           05  FILLER               PIC X(31)   VALUE "*".
-
-       01  BRANCH-TOTAL-LINE.
-           05  FILLER               PIC X(36)   VALUE SPACE.
-           05  FILLER               PIC X(16)   VALUE "  BRANCH TOTAL".
-           05  BTL-SALES-THIS-YTD   PIC $$$,$$9.99-.
-           05  FILLER               PIC X(3)    VALUE SPACE.
-           05  BTL-SALES-LAST-YTD   PIC $$$,$$9.99-.
-           05  FILLER               PIC X(3)    VALUE SPACE.
-           05  BTL-CHANGE-AMOUNT    PIC $$$,$$9.99-.
-           05  FILLER               PIC X(2)    VALUE SPACE.
-           05  BTL-CHANGE-PERCENT   PIC +++9.9.
-           05  BTL-CHANGE-PERCENT-R REDEFINES BTL-CHANGE-PERCENT
-                                    PIC X(6).
-           05  FILLER               PIC X(31)   VALUE "**".
-
-       01  GRAND-TOTAL-LINE.
-           05  FILLER               PIC X(36)    VALUE SPACE.
-           05  FILLER               PIC X(14)    VALUE "   GRAND TOTAL".
-           05  GTL-SALES-THIS-YTD   PIC $,$$$,$$9.99-.
-           05  FILLER               PIC X(1)     VALUE SPACE.
-           05  GTL-SALES-LAST-YTD   PIC $,$$$,$$9.99-.
-           05  FILLER               PIC X(1)     VALUE SPACE.
-           05  GTL-CHANGE-AMOUNT    PIC $,$$$,$$9.99-.
-           05  FILLER               PIC X(2)     VALUE SPACE.
-           05  GTL-CHANGE-PERCENT   PIC +++9.9.
-           05  GTL-CHANGE-PERCENT-R REDEFINES GTL-CHANGE-PERCENT
-                                    PIC X(6).
-           05  FILLER               PIC X(31)    VALUE "***".
-
-
-       PROCEDURE DIVISION.
-       000-PREPARE-SALES-REPORT.
-           INITIALIZE SALESREP-TABLE.
-
-           OPEN INPUT  INPUT-CUSTMAST
-                INPUT  INPUT-SALESREP
-                OUTPUT OUTPUT-RPT6000.
-           PERFORM 100-FORMAT-REPORT-HEADING.
-           
-           PERFORM 200-LOAD-SALESREP-TABLE.
-
-           PERFORM 300-PREPARE-SALES-LINES
-               UNTIL CUSTMAST-EOF.
-           PERFORM 500-PRINT-GRAND-TOTALS.
-           CLOSE INPUT-CUSTMAST
-                 INPUT-SALESREP
-                 OUTPUT-RPT6000.
-           STOP RUN.
-
-
-       100-FORMAT-REPORT-HEADING.
-           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
-           MOVE CD-MONTH   TO HL1-MONTH.
-           MOVE CD-DAY     TO HL1-DAY.
-           MOVE CD-YEAR    TO HL1-YEAR.
-           MOVE CD-HOURS   TO HL2-HOURS.
-           MOVE CD-MINUTES TO HL2-MINUTES.
-
-       200-LOAD-SALESREP-TABLE.
-
-           PERFORM
-              WITH TEST AFTER
-              VARYING SRT-INDEX FROM 1 BY 1
-              UNTIL SALESREP-EOF OR SRT-INDEX = 100
-                  PERFORM 210-READ-SALESREP-RECORD
-                  IF NOT SALESREP-EOF
-                     MOVE SM-SALESREP-NUMBER
-                        TO SALESREP-NUMBER (SRT-INDEX)
-                     MOVE SM-SALESREP-NAME
-                        TO SALESREP-NAME (SRT-INDEX)
-                  END-IF
-           END-PERFORM.
-
-       210-READ-SALESREP-RECORD.
-
-           READ INPUT-SALESREP
-              AT END
-                 SET SALESREP-EOF TO TRUE.
-
-
-       300-PREPARE-SALES-LINES.
-           PERFORM 310-READ-CUSTOMER-RECORD.
-           EVALUATE TRUE
-              WHEN CUSTMAST-EOF
-                PERFORM 355-PRINT-SALESREP-LINE
-                PERFORM 360-PRINT-BRANCH-LINE
-           WHEN FIRST-RECORD-SWITCH = "Y"
-              PERFORM 320-PRINT-CUSTOMER-LINE
-              MOVE "N" TO FIRST-RECORD-SWITCH
-              MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
-              MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
-           WHEN CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER
-              PERFORM 355-PRINT-SALESREP-LINE
-              PERFORM 360-PRINT-BRANCH-LINE
-              PERFORM 320-PRINT-CUSTOMER-LINE
-      *        MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
-      *        MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
-           WHEN CM-SALESREP-NUMBER > OLD-SALESREP-NUMBER
-              PERFORM 355-PRINT-SALESREP-LINE
-              PERFORM 320-PRINT-CUSTOMER-LINE
-              MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
-           WHEN OTHER
-            PERFORM 320-PRINT-CUSTOMER-LINE
-            END-EVALUATE.
-
-
-       310-READ-CUSTOMER-RECORD.
-           READ INPUT-CUSTMAST
-              AT END
-                 SET CUSTMAST-EOF TO TRUE.
-
-
-       320-PRINT-CUSTOMER-LINE.
-           IF LINE-COUNT >= LINES-ON-PAGE
-              PERFORM 330-PRINT-HEADING-LINES.
-
-           IF CM-BRANCH-NUMBER NOT = OLD-BRANCH-NUMBER
-                MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER
-                PERFORM 325-MOVE-SALESREP-NAME
-           ELSE
-                MOVE SPACES TO CL-BRANCH-NUMBER.
-                PERFORM 325-MOVE-SALESREP-NAME
-
-           IF CM-SALESREP-NUMBER NOT = OLD-SALESREP-NUMBER
-              MOVE CM-SALESREP-NUMBER TO CL-SALESREP-NUMBER
-              PERFORM 325-MOVE-SALESREP-NAME
-           ELSE
-              MOVE SPACES TO CL-SALESREP-NUMBER.
-              PERFORM 325-MOVE-SALESREP-NAME.
-
-           MOVE CM-CUSTOMER-NUMBER TO CL-CUSTOMER-NUMBER.
-           MOVE CM-CUSTOMER-NAME TO CL-CUSTOMER-NAME.
-           MOVE CM-SALES-THIS-YTD TO CL-SALES-THIS-YTD.
-           MOVE CM-SALES-LAST-YTD TO CL-SALES-LAST-YTD.
-           COMPUTE WS-CHANGE-AMOUNT =
-              CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.
-           MOVE WS-CHANGE-AMOUNT TO CL-CHANGE-AMOUNT.
-           IF CM-SALES-LAST-YTD = ZERO
-              MOVE "  N/A " TO CL-CHANGE-PERCENT-R
-           ELSE
-              COMPUTE CL-CHANGE-PERCENT ROUNDED =
-                 WS-CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD
-                 ON SIZE ERROR
-                    MOVE "OVRFLW" TO CL-CHANGE-PERCENT-R.
-           MOVE CUSTOMER-LINE TO PRINT-AREA.
-           PERFORM 350-WRITE-REPORT-LINE.
-           MOVE 1 TO SPACE-CONTROL.
-           ADD CM-SALES-THIS-YTD TO SALESREP-TOTAL-THIS-YTD.
-           ADD CM-SALES-LAST-YTD TO SALESREP-TOTAL-LAST-YTD.
-           MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER.
-           MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER.
-
-       325-MOVE-SALESREP-NAME.
-           SET SRT-INDEX TO 1.
-           SEARCH SALESREP-GROUP
-              AT END
-                 MOVE "UNKNOWN" TO CL-SALESREP-NAME
-              WHEN SALESREP-NUMBER (SRT-INDEX) = CM-SALESREP-NUMBER
-                 MOVE SALESREP-NAME (SRT-INDEX) TO CL-SALESREP-NAME
-              END-SEARCH.
-
-
-       330-PRINT-HEADING-LINES.
-           ADD 1 TO PAGE-COUNT.
-           MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.
-           MOVE HEADING-LINE-1 TO PRINT-AREA.
-           PERFORM 340-WRITE-PAGE-TOP-LINE.
-           MOVE HEADING-LINE-2 TO PRINT-AREA.
-           PERFORM 350-WRITE-REPORT-LINE.
-           MOVE HEADING-LINE-3 TO PRINT-AREA.
-           MOVE 2 TO SPACE-CONTROL.
-           PERFORM 350-WRITE-REPORT-LINE.
-           MOVE HEADING-LINE-4 TO PRINT-AREA.
-           MOVE 1 TO SPACE-CONTROL.
-           PERFORM 350-WRITE-REPORT-LINE.
-           MOVE HEADING-LINE-5 TO PRINT-AREA.
-           MOVE 1 TO SPACE-CONTROL.
-           PERFORM 350-WRITE-REPORT-LINE.
-           MOVE ZERO TO LINE-COUNT.
-           MOVE 2 TO SPACE-CONTROL.
-
-
-       340-WRITE-PAGE-TOP-LINE.
-           WRITE PRINT-AREA.
-           MOVE 1 TO LINE-COUNT.
-
-
-       350-WRITE-REPORT-LINE.
-           WRITE PRINT-AREA.
-
-
-       355-PRINT-SALESREP-LINE.
-           MOVE SALESREP-TOTAL-THIS-YTD TO STL-SALES-THIS-YTD.
-           MOVE SALESREP-TOTAL-LAST-YTD TO STL-SALES-LAST-YTD.
-           COMPUTE WS-CHANGE-AMOUNT =
-              SALESREP-TOTAL-THIS-YTD - SALESREP-TOTAL-LAST-YTD.
-           MOVE WS-CHANGE-AMOUNT TO STL-CHANGE-AMOUNT.
-           IF SALESREP-TOTAL-LAST-YTD = ZERO
-              MOVE "  N/A " TO STL-CHANGE-PERCENT-R
-           ELSE
-              COMPUTE STL-CHANGE-PERCENT ROUNDED =
-                 WS-CHANGE-AMOUNT * 100 / SALESREP-TOTAL-LAST-YTD
-                 ON SIZE ERROR
-                    MOVE "OVRFLW" TO STL-CHANGE-PERCENT-R.
-           
-           MOVE SPACES TO PRINT-AREA. 
-           WRITE PRINT-AREA.
-
-           MOVE SALESREP-TOTAL-LINE TO PRINT-AREA.
-           MOVE 1 TO SPACE-CONTROL.
-           PERFORM 350-WRITE-REPORT-LINE.
-
-           MOVE SPACES TO PRINT-AREA. 
-           WRITE PRINT-AREA.
-
-           MOVE 2 TO SPACE-CONTROL.
-           ADD SALESREP-TOTAL-THIS-YTD TO BRANCH-TOTAL-THIS-YTD.
-           ADD SALESREP-TOTAL-LAST-YTD TO BRANCH-TOTAL-LAST-YTD.
-
-           INITIALIZE SALESREP-TOTAL-THIS-YTD.
-           INITIALIZE SALESREP-TOTAL-LAST-YTD.
-
-
-       360-PRINT-BRANCH-LINE.
-           MOVE BRANCH-TOTAL-THIS-YTD TO BTL-SALES-THIS-YTD.
-           MOVE BRANCH-TOTAL-LAST-YTD TO BTL-SALES-LAST-YTD.
-           COMPUTE WS-CHANGE-AMOUNT =
-              BRANCH-TOTAL-THIS-YTD - BRANCH-TOTAL-LAST-YTD.
-           MOVE WS-CHANGE-AMOUNT TO BTL-CHANGE-AMOUNT.
-           IF BRANCH-TOTAL-LAST-YTD = ZERO
-              MOVE "  N/A " TO BTL-CHANGE-PERCENT-R
-           ELSE
-              COMPUTE BTL-CHANGE-PERCENT ROUNDED =
-                 WS-CHANGE-AMOUNT * 100 / BRANCH-TOTAL-LAST-YTD
-                 ON SIZE ERROR
-                    MOVE "OVRFLW" TO BTL-CHANGE-PERCENT-R.
-           MOVE BRANCH-TOTAL-LINE TO PRINT-AREA.
-           MOVE 1 TO SPACE-CONTROL.
-           PERFORM 350-WRITE-REPORT-LINE.
-
-           MOVE SPACES TO PRINT-AREA.
-           PERFORM 350-WRITE-REPORT-LINE.
-
-           MOVE 2 TO SPACE-CONTROL.
-           ADD BRANCH-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD.
-           ADD BRANCH-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD.
-           INITIALIZE BRANCH-TOTAL-THIS-YTD.
-           INITIALIZE BRANCH-TOTAL-LAST-YTD.
-
-
-       500-PRINT-GRAND-TOTALS.
-           MOVE GRAND-TOTAL-THIS-YTD TO GTL-SALES-THIS-YTD.
-           MOVE GRAND-TOTAL-LAST-YTD TO GTL-SALES-LAST-YTD.
-           COMPUTE WS-CHANGE-AMOUNT =
-              GRAND-TOTAL-THIS-YTD - GRAND-TOTAL-LAST-YTD.
-           MOVE WS-CHANGE-AMOUNT TO GTL-CHANGE-AMOUNT.
-           IF GRAND-TOTAL-LAST-YTD = ZERO
-              MOVE 999.9 TO GTL-CHANGE-PERCENT
-           ELSE
-              COMPUTE GTL-CHANGE-PERCENT ROUNDED =
-                 WS-CHANGE-AMOUNT * 100 / GRAND-TOTAL-LAST-YTD
-                 ON SIZE ERROR
-                    MOVE 999.9 TO GTL-CHANGE-PERCENT.
-           MOVE GRAND-TOTAL-LINE TO PRINT-AREA.
-           PERFORM 350-WRITE-REPORT-LINE.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. RPT6000.
+      ****************************************************************
+      * PROGRAM NAME: RPT6000
+      * AUTHORS: Kayley Wells
+      * DATE: 03/24/2026
+      * DESCRIPTION: Year-To-Date Sales Report with Change Columns
+      ****************************************************************
+      * MODIFICATION HISTORY:
+      * 08/08/2026 KW  RAISED SALESREP TABLE TO 500 ENTRIES AND ADDED
+      *                AN ABEND CHECK WHEN THE SALESREP FILE OUTGROWS
+      *                THE TABLE INSTEAD OF SILENTLY DROPPING REPS.
+      * 08/08/2026 KW  ADDED A SEQUENCE-BREAK CHECK ON CM-BRANCH-NUMBER
+      *                AND CM-SALESREP-NUMBER SO AN UNSORTED CUSTMAST
+      *                ABENDS INSTEAD OF MISALLOCATING TOTALS.
+      * 08/08/2026 KW  ADDED AN UNKNOWN-SALESREP EXCEPTION TRAILER SO
+      *                CUSTOMERS THAT SEARCH MISS SALESREP-TABLE ARE
+      *                LISTED AT THE END OF THE RUN.
+      * 08/08/2026 KW  ADDED A ZERO-ACTIVITY TRAILER LISTING LOADED
+      *                SALESREPS THAT NEVER TRIGGERED A CONTROL BREAK
+      *                THIS RUN.
+      * 08/08/2026 KW  ADDED A COMMA-DELIMITED EXTRACT FILE ALONGSIDE
+      *                OUTPUT-RPT6000 CARRYING UNEDITED CUSTOMER AND
+      *                ROLLUP AMOUNTS FOR SPREADSHEET LOAD.
+      * 08/08/2026 KW  ADDED A CHECKPOINT FILE SO A RERUN AFTER ABEND
+      *                CAN RESUME AFTER THE LAST COMPLETED BRANCH
+      *                INSTEAD OF RESTARTING CUSTMAST FROM RECORD ONE.
+      * 08/08/2026 KW  ADDED A THIRD YEAR OF SALES HISTORY (CM-SALES-
+      *                PRIOR-YTD) AND A MATCHING COLUMN ON EVERY REPORT
+      *                AND EXTRACT LINE SO THE CHANGE COMPARISON COVERS
+      *                A 3-YEAR TREND INSTEAD OF JUST THIS-YTD VS
+      *                LAST-YTD.
+      * 08/08/2026 KW  ADDED THE SAME LINE-COUNT/LINES-ON-PAGE CHECK
+      *                CUSTOMER LINES ALREADY HAD TO THE SALESREP TOTAL,
+      *                BRANCH TOTAL, AND GRAND TOTAL PARAGRAPHS SO THOSE
+      *                BLOCKS FORCE A NEW HEADING INSTEAD OF SPLITTING
+      *                ACROSS THE PAGE PERFORATION.
+      * 08/08/2026 KW  MOVED THE CHECKPOINT FROM A PER-BRANCH TO A
+      *                PER-SALESREP-TOTAL GRANULARITY AND TAUGHT RESTART
+      *                TO CLOSE OUT A PARTIALLY-PRINTED BRANCH BEFORE
+      *                RESUMING, SO AN ABEND MID-BRANCH NO LONGER
+      *                DUPLICATES THAT BRANCH'S LINES ON RESTART. ALSO
+      *                FIXED THE EXTRACT'S REPTOT/BRANCHTOT/GRANDTOT
+      *                ROWS TO CARRY BLANK PLACEHOLDER FIELDS FOR EVERY
+      *                COLUMN THEY DON'T POPULATE, AND FIXED A FALSE
+      *                OVERFLOW ABEND WHEN THE SALESREP FILE HAS EXACTLY
+      *                500 ENTRIES.
+      * 08/08/2026 KW  MOVED THE CHECKPOINT FROM A PER-SALESREP-TOTAL TO
+      *                A PER-CUSTOMER GRANULARITY SO AN ABEND PARTWAY
+      *                THROUGH A SALESREP'S CUSTOMER LIST NO LONGER
+      *                DUPLICATES THE CUSTOMERS ALREADY PRINTED FOR THAT
+      *                SALESREP ON RESTART. RESTART NOW ALSO CLOSES OUT
+      *                A PARTIALLY-PRINTED SALESREP TOTAL (NOT JUST A
+      *                PARTIALLY-PRINTED BRANCH) BEFORE RESUMING.
+      * 08/08/2026 KW  WIDENED THE SALESREP NUMBER TO 3 DIGITS THROUGHOUT
+      *                (SALESREP-TABLE, CUSTMAST, AND THE CHECKPOINT) TO
+      *                MATCH THE 500-ENTRY TABLE SIZE.
+      * 08/08/2026 KW  EXTENDED THE SEQUENCE-BREAK CHECK TO ALSO REQUIRE
+      *                CUSTMAST RECORDS TO BE IN ASCENDING CUSTOMER-
+      *                NUMBER ORDER WITHIN EACH BRANCH/SALESREP GROUP
+      *                (NOT JUST ASCENDING BRANCH/SALESREP), SINCE
+      *                298-SKIP-TO-RESTART-POINT'S RESTART LOGIC DEPENDS
+      *                ON THAT ORDERING TO FIND THE CORRECT RESUME POINT.
+      *                THE CHECK NOW APPLIES DURING A RESTART SKIP AS
+      *                WELL AS DURING NORMAL PROCESSING.
+      * 08/08/2026 KW  QUOTED CM-CUSTOMER-NAME ON THE EXTRACT LINE AND
+      *                DOUBLED ANY EMBEDDED QUOTE SO A COMMA IN A
+      *                CUSTOMER NAME NO LONGER SHIFTS THE COLUMNS THAT
+      *                FOLLOW IT WHEN THE EXTRACT IS LOADED INTO A
+      *                SPREADSHEET.
+      * 08/08/2026 KW  WIDENED GTL-SALES-THIS-YTD, GTL-SALES-LAST-YTD,
+      *                GTL-CHANGE-AMOUNT, AND GTL-SALES-PRIOR-YTD BY ONE
+      *                DIGIT; THEY WERE ONE DIGIT SHORT OF THEIR BACKING
+      *                FIELDS AND COULD TRUNCATE ON A LARGE GRAND TOTAL.
+      ****************************************************************
+
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT INPUT-CUSTMAST ASSIGN TO CUSTMAST.
+           SELECT INPUT-SALESREP ASSIGN TO SALESREP.
+           SELECT OUTPUT-RPT6000 ASSIGN TO RPT6000.
+           SELECT OUTPUT-EXTRACT ASSIGN TO RPT6000E.
+           SELECT CHECKPOINT-FILE ASSIGN TO RPT6CKPT
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-CUSTMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+
+           COPY CUSTMAST.
+       
+       FD  INPUT-SALESREP
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+
+           COPY SALESREP.
+
+       FD  OUTPUT-RPT6000
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+
+       01  PRINT-AREA      PIC X(130).
+
+       FD  OUTPUT-EXTRACT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 200 CHARACTERS
+           BLOCK CONTAINS 200 CHARACTERS.
+
+       01  EXTRACT-AREA    PIC X(200).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 94 CHARACTERS
+           BLOCK CONTAINS 94 CHARACTERS.
+
+       01  CHECKPOINT-RECORD.
+           05  CKPT-BRANCH-NUMBER         PIC 9(2).
+           05  CKPT-SALESREP-NUMBER       PIC 9(3).
+           05  CKPT-CUSTOMER-NUMBER       PIC 9(5).
+           05  CKPT-BRANCH-COMPLETE-SWITCH PIC X.
+           05  CKPT-SALESREP-COMPLETE-SWITCH PIC X.
+           05  CKPT-GRAND-TOTAL-THIS-YTD  PIC S9(7)V99.
+           05  CKPT-GRAND-TOTAL-LAST-YTD  PIC S9(7)V99.
+           05  CKPT-GRAND-TOTAL-PRIOR-YTD PIC S9(7)V99.
+           05  CKPT-BRANCH-TOTAL-THIS-YTD PIC S9(6)V99.
+           05  CKPT-BRANCH-TOTAL-LAST-YTD PIC S9(6)V99.
+           05  CKPT-BRANCH-TOTAL-PRIOR-YTD PIC S9(6)V99.
+           05  CKPT-SALESREP-TOTAL-THIS-YTD PIC S9(6)V99.
+           05  CKPT-SALESREP-TOTAL-LAST-YTD PIC S9(6)V99.
+           05  CKPT-SALESREP-TOTAL-PRIOR-YTD PIC S9(6)V99.
+           05  CKPT-PAGE-COUNT            PIC S9(3).
+           05  FILLER                     PIC X(4).
+
+       WORKING-STORAGE SECTION.
+
+       01 SALESREP-TABLE.
+           05  SALESREP-GROUP OCCURS 500 TIMES
+                              INDEXED BY SRT-INDEX.
+               10  SALESREP-NUMBER   PIC 9(3).
+               10  SALESREP-NAME     PIC X(10).
+
+       01  SALESREP-ACTIVITY-TABLE.
+           05  SALESREP-ACTIVITY-SWITCH OCCURS 500 TIMES
+                                        PIC X  VALUE "N".
+
+       01  TABLE-LIMITS.
+           05  SALESREP-MAX-ENTRIES    PIC S9(4) COMP  VALUE +500.
+           05  UNKNOWN-REP-MAX-ENTRIES PIC S9(4) COMP  VALUE +500.
+
+       01  SUBSCRIPT-FIELDS.
+           05  WS-SALESREP-SUB          PIC S9(4) COMP  VALUE ZERO.
+           05  SALESREP-LOADED-COUNT    PIC S9(4) COMP  VALUE ZERO.
+
+       01  UNKNOWN-REP-TABLE.
+           05  UNKNOWN-REP-ENTRY OCCURS 500 TIMES
+                                 INDEXED BY URT-INDEX.
+               10  URT-CUSTOMER-NUMBER   PIC 9(5).
+               10  URT-BRANCH-NUMBER     PIC 9(2).
+               10  URT-SALESREP-NUMBER   PIC 9(3).
+
+       01  EXCEPTION-COUNTERS         PACKED-DECIMAL.
+           05  UNKNOWN-REP-COUNT          PIC S9(4)  VALUE ZERO.
+           05  UNKNOWN-REP-OVERFLOW-COUNT PIC S9(4)  VALUE ZERO.
+           05  ZERO-ACTIVITY-FOUND-COUNT  PIC S9(4)  VALUE ZERO.
+
+       01  SWITCHES.
+           05  SALESREP-EOF-SWITCH     PIC X    VALUE "N".
+              88 SALESREP-EOF                   VALUE "Y".
+           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".
+              88 CUSTMAST-EOF                   VALUE "Y".
+           05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".
+              88 NOT-FIRST-RECORD               VALUE "N".
+           05  SALESREP-NOT-FOUND-SWITCH PIC X  VALUE "N".
+              88 SALESREP-NOT-FOUND                VALUE "Y".
+           05  RESTART-SWITCH          PIC X    VALUE "N".
+              88 RESTART-RUN                     VALUE "Y".
+           05  RESTART-BRANCH-COMPLETE-SWITCH PIC X VALUE "N".
+              88 RESTART-BRANCH-COMPLETE          VALUE "Y".
+           05  RESTART-SALESREP-COMPLETE-SWITCH PIC X VALUE "N".
+              88 RESTART-SALESREP-COMPLETE          VALUE "Y".
+
+       01  WS-CHECKPOINT-STATUS        PIC X(2).
+
+       01  CONTROL-FIELDS.
+           05  OLD-SALESREP-NUMBER     PIC 999.
+           05  OLD-BRANCH-NUMBER       PIC 99.
+           05  OLD-CUSTOMER-NUMBER     PIC 9(5).
+           05  RESTART-BRANCH-NUMBER   PIC 99.
+           05  RESTART-SALESREP-NUMBER PIC 999.
+           05  RESTART-CUSTOMER-NUMBER PIC 9(5).
+
+       01  PRINT-FIELDS        PACKED-DECIMAL.
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.
+           05  SPACE-CONTROL   PIC S9.
+
+       01  TOTAL-FIELDS                PACKED-DECIMAL.
+           05 SALESREP-TOTAL-THIS-YTD  PIC S9(6)V99  VALUE ZERO.
+           05 SALESREP-TOTAL-LAST-YTD  PIC S9(6)V99  VALUE ZERO.
+           05 SALESREP-TOTAL-PRIOR-YTD PIC S9(6)V99  VALUE ZERO.
+           05 BRANCH-TOTAL-THIS-YTD    PIC S9(6)V99  VALUE ZERO.
+           05 BRANCH-TOTAL-LAST-YTD    PIC S9(6)V99  VALUE ZERO.
+           05 BRANCH-TOTAL-PRIOR-YTD   PIC S9(6)V99  VALUE ZERO.
+           05 GRAND-TOTAL-THIS-YTD     PIC S9(7)V99  VALUE ZERO.
+           05 GRAND-TOTAL-LAST-YTD     PIC S9(7)V99  VALUE ZERO.
+           05 GRAND-TOTAL-PRIOR-YTD    PIC S9(7)V99  VALUE ZERO.
+           05 GRAND-TOTAL-CHANGE-AMT   PIC S9(7)V99  VALUE ZERO.
+           05 GRAND-TOTAL-CHANGE-PCT   PIC S9(3)V9   VALUE ZERO.
+
+       01  CALCULATION-FIELDS         PACKED-DECIMAL.
+           05  WS-CHANGE-AMOUNT       PIC S9(7)V99   VALUE ZERO.
+           05  WS-CHANGE-PERCENT      PIC S9(3)V9    VALUE ZERO.
+
+       01  EXTRACT-AMOUNT-FIELDS.
+           05  EXTRACT-THIS-YTD-EDIT    PIC -(7)9.99.
+           05  EXTRACT-LAST-YTD-EDIT    PIC -(7)9.99.
+           05  EXTRACT-PRIOR-YTD-EDIT   PIC -(7)9.99.
+           05  EXTRACT-CHANGE-AMT-EDIT  PIC -(7)9.99.
+
+       01  EXTRACT-CUSTOMER-NAME        PIC X(20).
+
+       01  EXTRACT-HEADER-LINE.
+           05  FILLER               PIC X(30)    VALUE
+               "RECORD-TYPE,BRANCH,SALESREP,CU".
+           05  FILLER               PIC X(30)    VALUE
+               "STOMER,CUSTOMER-NAME,THIS-YTD,".
+           05  FILLER               PIC X(30)    VALUE
+               "LAST-YTD,CHANGE-AMT,CHANGE-PCT".
+           05  FILLER               PIC X(10)    VALUE
+               ",PRIOR-YTD".
+
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  CD-HOURS        PIC 99.
+           05  CD-MINUTES      PIC 99.
+           05  FILLER          PIC X(9).
+
+       01  HEADING-LINE-1.
+           05  FILLER          PIC X(7)   VALUE "DATE:  ".
+           05  HL1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)   VALUE "/".
+           05  HL1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)   VALUE "/".
+           05  HL1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(26)  VALUE SPACE.
+           05  FILLER          PIC X(20)  VALUE "YEAR-TO-DATE SALES R".
+           05  FILLER          PIC X(31)  VALUE "EPORT".
+           05  FILLER          PIC X(6)   VALUE "PAGE: ".
+           05  Hl1-PAGE-NUMBER PIC ZZZ9.
+           05  FILLER          PIC X(26)  VALUE SPACE.
+
+       01  HEADING-LINE-2.
+           05  FILLER          PIC X(7)   VALUE "TIME:  ".
+           05  HL2-HOURS       PIC 9(2).
+           05  FILLER          PIC X(1)   VALUE ":".
+           05  HL2-MINUTES     PIC 9(2).
+           05  FILLER          PIC X(82)  VALUE SPACE.
+           05  FILLER          PIC X(7)  VALUE "RPT6000".
+           05  FILLER          PIC X(29)  VALUE SPACE.
+
+       01  HEADING-LINE-3.
+           05  FILLER           PIC X(54)  VALUE SPACES.
+           05  FILLER           PIC X(19)  VALUE "SALES         SALES".
+           05  FILLER           PIC X(8)   VALUE SPACES.
+           05  FILLER           PIC X(17)  VALUE "CHANGE     CHANGE".
+           05  FILLER           PIC X(32)  VALUE SPACE.
+
+       01  HEADING-LINE-4.
+           05  FILLER         PIC X(17)  VALUE "BRANCH   SALESREP".
+           05  FILLER         PIC X(13)  VALUE SPACES.
+           05  FILLER         PIC X(8)   VALUE "CUSTOMER".
+           05  FILLER         PIC X(14)  VALUE SPACES. 
+           05  FILLER         PIC X(22)  VALUE "THIS YTD      LAST YTD".
+           05  FILLER         PIC X(7)   VALUE SPACES.
+           05  FILLER         PIC X(18)  VALUE "AMOUNT     PERCENT".
+           05  FILLER         PIC X(1)   VALUE SPACE.
+           05  FILLER         PIC X(9)   VALUE "2 YR AGO ".
+           05  FILLER         PIC X(21)  VALUE SPACE.
+
+       01  HEADING-LINE-5.
+           05  FILLER           PIC X(6)   VALUE ALL '-'.
+           05  FILLER           PIC X(1)   VALUE SPACE.
+           05  FILLER           PIC X(13)  VALUE ALL '-'.
+           05  FILLER           PIC X(1)   VALUE SPACE.
+           05  FILLER           PIC X(26)   VALUE ALL '-'.
+           05  FILLER           PIC X(3)   VALUE SPACE.
+           05  FILLER           PIC X(12)  VALUE ALL '-'.
+           05  FILLER           PIC X(2)   VALUE SPACE.
+           05  FILLER           PIC X(12)  VALUE ALL '-'.
+           05  FILLER           PIC X(3)   VALUE SPACE.
+           05  FILLER           PIC X(11)  VALUE ALL '-'.
+           05  FILLER           PIC X(2)   VALUE SPACE.
+           05  FILLER           PIC x(7)   VALUE ALL '-'.
+           05  FILLER           PIC X(31)  VALUE SPACE.
+
+       01  CUSTOMER-LINE.
+           05  FILLER               PIC X(2)       VALUE SPACE.
+           05  CL-BRANCH-NUMBER     PIC X(2).
+           05  FILLER               PIC X(2)       VALUE SPACE.
+           05  CL-SALESREP-NUMBER   PIC X(3).
+           05  FILLER               PIC X(1)       VALUE SPACE.
+           05  CL-SALESREP-NAME     PIC X(10).
+           05  FILLER               PIC X(1)       VALUE SPACE.
+           05  CL-CUSTOMER-NUMBER   PIC X(5).
+           05  FILLER               PIC X(1)       VALUE SPACE.
+           05  CL-CUSTOMER-NAME     PIC X(20).
+           05  FILLER               PIC X(6)       VALUE SPACE.
+           05  CL-SALES-THIS-YTD    PIC ZZ,ZZ9.99-.
+           05  FILLER               PIC X(4)       VALUE SPACE.
+           05  CL-SALES-LAST-YTD    PIC ZZ,ZZ9.99-.
+           05  FILLER               PIC X(4)       VALUE SPACE.
+           05  CL-CHANGE-AMOUNT     PIC ZZ,ZZ9.99-.
+           05  FILLER               PIC X(2)       VALUE SPACE.
+           05  CL-CHANGE-PERCENT    PIC +++9.9.
+           05  CL-CHANGE-PERCENT-R  REDEFINES  CL-CHANGE-PERCENT
+                                    PIC X(6).
+           05  FILLER               PIC X(2)       VALUE SPACE.
+           05  CL-SALES-PRIOR-YTD   PIC ZZ,ZZ9.99-.
+           05  FILLER               PIC X(19)      VALUE SPACE.
+
+       01  SALESREP-TOTAL-LINE.
+           05  FILLER               PIC X(36)   VALUE SPACE.
+           05  FILLER               PIC X(16)   VALUE "SALESREP TOTAL".
+           05  STL-SALES-THIS-YTD   PIC $$$,$$9.99-.
+           05  FILLER               PIC X(3)    VALUE SPACE.
+           05  STL-SALES-LAST-YTD   PIC $$$,$$9.99-.
+           05  FILLER               PIC X(3)    VALUE SPACE.
+           05  STL-CHANGE-AMOUNT    PIC $$$,$$9.99-.
+           05  FILLER               PIC X(2)    VALUE SPACE.
+           05  STL-CHANGE-PERCENT   PIC +++9.9.
+           05  STL-CHANGE-PERCENT-R REDEFINES STL-CHANGE-PERCENT
+                                    PIC X(6).
+           05  FILLER               PIC X(2)    VALUE SPACE.
+           05  STL-SALES-PRIOR-YTD  PIC $$$,$$9.99-.
+           05  FILLER               PIC X(18)   VALUE "*".
+
+       01  BRANCH-TOTAL-LINE.
+           05  FILLER               PIC X(36)   VALUE SPACE.
+           05  FILLER               PIC X(16)   VALUE "  BRANCH TOTAL".
+           05  BTL-SALES-THIS-YTD   PIC $$$,$$9.99-.
+           05  FILLER               PIC X(3)    VALUE SPACE.
+           05  BTL-SALES-LAST-YTD   PIC $$$,$$9.99-.
+           05  FILLER               PIC X(3)    VALUE SPACE.
+           05  BTL-CHANGE-AMOUNT    PIC $$$,$$9.99-.
+           05  FILLER               PIC X(2)    VALUE SPACE.
+           05  BTL-CHANGE-PERCENT   PIC +++9.9.
+           05  BTL-CHANGE-PERCENT-R REDEFINES BTL-CHANGE-PERCENT
+                                    PIC X(6).
+           05  FILLER               PIC X(2)    VALUE SPACE.
+           05  BTL-SALES-PRIOR-YTD  PIC $$$,$$9.99-.
+           05  FILLER               PIC X(18)   VALUE "**".
+
+       01  GRAND-TOTAL-LINE.
+           05  FILLER               PIC X(36)    VALUE SPACE.
+           05  FILLER               PIC X(14)    VALUE "   GRAND TOTAL".
+           05  GTL-SALES-THIS-YTD   PIC $$,$$$,$$9.99-.
+           05  FILLER               PIC X(1)     VALUE SPACE.
+           05  GTL-SALES-LAST-YTD   PIC $$,$$$,$$9.99-.
+           05  FILLER               PIC X(1)     VALUE SPACE.
+           05  GTL-CHANGE-AMOUNT    PIC $$,$$$,$$9.99-.
+           05  FILLER               PIC X(2)     VALUE SPACE.
+           05  GTL-CHANGE-PERCENT   PIC +++9.9.
+           05  GTL-CHANGE-PERCENT-R REDEFINES GTL-CHANGE-PERCENT
+                                    PIC X(6).
+           05  FILLER               PIC X(2)     VALUE SPACE.
+           05  GTL-SALES-PRIOR-YTD  PIC $$,$$$,$$9.99-.
+           05  FILLER               PIC X(12)    VALUE "***".
+
+       01  EXCEPTION-TITLE-LINE.
+           05  FILLER               PIC X(28)    VALUE
+               "UNKNOWN SALESREP EXCEPTIONS ".
+           05  FILLER               PIC X(29)    VALUE
+               "- CUSTOMERS WITH NO MATCHING ".
+           05  FILLER               PIC X(15)    VALUE
+               "SALESREP RECORD".
+
+       01  EXCEPTION-HEADING-LINE.
+           05  FILLER               PIC X(30)    VALUE
+               "  CUSTOMER   BRANCH   SALESREP".
+
+       01  EXCEPTION-NONE-LINE.
+           05  FILLER               PIC X(48)    VALUE
+               "  NO UNKNOWN SALESREP EXCEPTIONS FOUND THIS RUN.".
+
+       01  EXCEPTION-DETAIL-LINE.
+           05  FILLER               PIC X(2)     VALUE SPACE.
+           05  EL-CUSTOMER-NUMBER    PIC 9(5).
+           05  FILLER               PIC X(6)     VALUE SPACE.
+           05  EL-BRANCH-NUMBER      PIC 9(2).
+           05  FILLER               PIC X(7)     VALUE SPACE.
+           05  EL-SALESREP-NUMBER    PIC 9(3).
+
+       01  EXCEPTION-OVERFLOW-LINE.
+           05  FILLER               PIC X(2)     VALUE SPACE.
+           05  FILLER               PIC X(31)    VALUE
+               "EXCEPTION LIST TRUNCATED AFTER ".
+           05  EOL-MAX-ENTRIES      PIC ZZZ9.
+           05  FILLER               PIC X(10)    VALUE " ENTRIES (".
+           05  EOL-OVERFLOW-COUNT   PIC ZZZ9.
+           05  FILLER               PIC X(10)    VALUE " OMITTED).".
+
+       01  ZERO-ACTIVITY-TITLE-LINE.
+           05  FILLER               PIC X(29)    VALUE
+               "SALESREPS WITH NO CUSTOMER AC".
+           05  FILLER               PIC X(14)    VALUE
+               "TIVITY THIS RU".
+           05  FILLER               PIC X(1)     VALUE "N".
+
+       01  ZERO-ACTIVITY-HEADING-LINE.
+           05  FILLER               PIC X(20)    VALUE
+               "  SALESREP   NAME".
+
+       01  ZERO-ACTIVITY-DETAIL-LINE.
+           05  FILLER               PIC X(1)     VALUE SPACE.
+           05  ZAL-SALESREP-NUMBER   PIC 9(3).
+           05  FILLER               PIC X(5)     VALUE SPACE.
+           05  ZAL-SALESREP-NAME     PIC X(10).
+
+       01  ZERO-ACTIVITY-NONE-LINE.
+           05  FILLER               PIC X(45)    VALUE
+               "  ALL LOADED SALESREPS HAD ACTIVITY THIS RUN.".
+
+
+       PROCEDURE DIVISION.
+       000-PREPARE-SALES-REPORT.
+           INITIALIZE SALESREP-TABLE.
+
+           PERFORM 105-CHECK-FOR-RESTART.
+
+           OPEN INPUT INPUT-CUSTMAST
+                INPUT INPUT-SALESREP.
+           IF RESTART-RUN
+              OPEN EXTEND OUTPUT-RPT6000
+                   EXTEND OUTPUT-EXTRACT
+           ELSE
+              OPEN OUTPUT OUTPUT-RPT6000
+                   OUTPUT OUTPUT-EXTRACT
+              PERFORM 103-WRITE-EXTRACT-HEADER-LINE
+           END-IF.
+           PERFORM 100-FORMAT-REPORT-HEADING.
+
+           PERFORM 200-LOAD-SALESREP-TABLE.
+
+           IF RESTART-RUN
+              PERFORM 298-SKIP-TO-RESTART-POINT
+              IF NOT CUSTMAST-EOF
+                 PERFORM 305-EVALUATE-SALES-LINE
+              END-IF
+           ELSE
+              PERFORM 300-PREPARE-SALES-LINES
+           END-IF.
+           PERFORM 300-PREPARE-SALES-LINES
+               UNTIL CUSTMAST-EOF.
+           PERFORM 500-PRINT-GRAND-TOTALS.
+           PERFORM 600-PRINT-UNKNOWN-SALESREP-TRAILER.
+           PERFORM 650-PRINT-ZERO-ACTIVITY-TRAILER.
+           PERFORM 369-CLEAR-CHECKPOINT-RECORD.
+           CLOSE INPUT-CUSTMAST
+                 INPUT-SALESREP
+                 OUTPUT-RPT6000
+                 OUTPUT-EXTRACT.
+           STOP RUN.
+
+
+       100-FORMAT-REPORT-HEADING.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH   TO HL1-MONTH.
+           MOVE CD-DAY     TO HL1-DAY.
+           MOVE CD-YEAR    TO HL1-YEAR.
+           MOVE CD-HOURS   TO HL2-HOURS.
+           MOVE CD-MINUTES TO HL2-MINUTES.
+
+       103-WRITE-EXTRACT-HEADER-LINE.
+           MOVE EXTRACT-HEADER-LINE TO EXTRACT-AREA.
+           WRITE EXTRACT-AREA.
+
+
+       105-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+              READ CHECKPOINT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    SET RESTART-RUN TO TRUE
+                    MOVE CKPT-BRANCH-NUMBER TO RESTART-BRANCH-NUMBER
+                    MOVE CKPT-SALESREP-NUMBER TO
+                       RESTART-SALESREP-NUMBER
+                    MOVE CKPT-CUSTOMER-NUMBER TO
+                       RESTART-CUSTOMER-NUMBER
+                    MOVE CKPT-BRANCH-COMPLETE-SWITCH TO
+                       RESTART-BRANCH-COMPLETE-SWITCH
+                    MOVE CKPT-SALESREP-COMPLETE-SWITCH TO
+                       RESTART-SALESREP-COMPLETE-SWITCH
+                    MOVE CKPT-GRAND-TOTAL-THIS-YTD TO
+                       GRAND-TOTAL-THIS-YTD
+                    MOVE CKPT-GRAND-TOTAL-LAST-YTD TO
+                       GRAND-TOTAL-LAST-YTD
+                    MOVE CKPT-GRAND-TOTAL-PRIOR-YTD TO
+                       GRAND-TOTAL-PRIOR-YTD
+                    MOVE CKPT-BRANCH-TOTAL-THIS-YTD TO
+                       BRANCH-TOTAL-THIS-YTD
+                    MOVE CKPT-BRANCH-TOTAL-LAST-YTD TO
+                       BRANCH-TOTAL-LAST-YTD
+                    MOVE CKPT-BRANCH-TOTAL-PRIOR-YTD TO
+                       BRANCH-TOTAL-PRIOR-YTD
+                    MOVE CKPT-SALESREP-TOTAL-THIS-YTD TO
+                       SALESREP-TOTAL-THIS-YTD
+                    MOVE CKPT-SALESREP-TOTAL-LAST-YTD TO
+                       SALESREP-TOTAL-LAST-YTD
+                    MOVE CKPT-SALESREP-TOTAL-PRIOR-YTD TO
+                       SALESREP-TOTAL-PRIOR-YTD
+                    MOVE CKPT-PAGE-COUNT TO PAGE-COUNT
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+
+       200-LOAD-SALESREP-TABLE.
+
+           PERFORM
+              WITH TEST AFTER
+              VARYING SRT-INDEX FROM 1 BY 1
+              UNTIL SALESREP-EOF OR SRT-INDEX = SALESREP-MAX-ENTRIES
+                  PERFORM 210-READ-SALESREP-RECORD
+                  IF NOT SALESREP-EOF
+                     MOVE SM-SALESREP-NUMBER
+                        TO SALESREP-NUMBER (SRT-INDEX)
+                     MOVE SM-SALESREP-NAME
+                        TO SALESREP-NAME (SRT-INDEX)
+                     ADD 1 TO SALESREP-LOADED-COUNT
+                  END-IF
+           END-PERFORM.
+
+           IF NOT SALESREP-EOF
+              PERFORM 210-READ-SALESREP-RECORD
+              IF NOT SALESREP-EOF
+                 PERFORM 290-ABEND-SALESREP-OVERFLOW
+              END-IF
+           END-IF.
+
+       210-READ-SALESREP-RECORD.
+
+           READ INPUT-SALESREP
+              AT END
+                 SET SALESREP-EOF TO TRUE.
+
+
+       290-ABEND-SALESREP-OVERFLOW.
+           DISPLAY "RPT6000 ABEND - SALESREP TABLE FULL AFTER "
+                   SALESREP-MAX-ENTRIES " ENTRIES BUT SALESREP FILE "
+                   "IS NOT AT EOF.".
+           DISPLAY "INCREASE SALESREP-MAX-ENTRIES/OCCURS AND "
+                   "RECOMPILE BEFORE RERUNNING.".
+           CLOSE INPUT-CUSTMAST
+                 INPUT-SALESREP
+                 OUTPUT-RPT6000
+                 OUTPUT-EXTRACT.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+
+       295-ABEND-SEQUENCE-ERROR.
+           DISPLAY "RPT6000 ABEND - INPUT-CUSTMAST OUT OF SEQUENCE AT "
+                   "CUSTOMER " CM-CUSTOMER-NUMBER.
+           DISPLAY "  RECORD HAS BRANCH " CM-BRANCH-NUMBER
+                   " SALESREP " CM-SALESREP-NUMBER
+                   " CUSTOMER " CM-CUSTOMER-NUMBER.
+           DISPLAY "  LAST RECORD WAS BRANCH " OLD-BRANCH-NUMBER
+                   " SALESREP " OLD-SALESREP-NUMBER
+                   " CUSTOMER " OLD-CUSTOMER-NUMBER ".".
+           DISPLAY "  VERIFY THE SORT STEP AHEAD OF RPT6000 AND "
+                   "RERUN.".
+           CLOSE INPUT-CUSTMAST
+                 INPUT-SALESREP
+                 OUTPUT-RPT6000
+                 OUTPUT-EXTRACT.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+
+       300-PREPARE-SALES-LINES.
+           PERFORM 310-READ-CUSTOMER-RECORD.
+           PERFORM 305-EVALUATE-SALES-LINE.
+
+
+       305-EVALUATE-SALES-LINE.
+           EVALUATE TRUE
+              WHEN CUSTMAST-EOF
+                PERFORM 355-PRINT-SALESREP-LINE
+                PERFORM 360-PRINT-BRANCH-LINE
+           WHEN FIRST-RECORD-SWITCH = "Y"
+              PERFORM 320-PRINT-CUSTOMER-LINE
+              MOVE "N" TO FIRST-RECORD-SWITCH
+              MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+              MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
+              MOVE CM-CUSTOMER-NUMBER TO OLD-CUSTOMER-NUMBER
+           WHEN CM-BRANCH-NUMBER < OLD-BRANCH-NUMBER
+              PERFORM 295-ABEND-SEQUENCE-ERROR
+           WHEN CM-BRANCH-NUMBER = OLD-BRANCH-NUMBER
+                AND CM-SALESREP-NUMBER < OLD-SALESREP-NUMBER
+              PERFORM 295-ABEND-SEQUENCE-ERROR
+           WHEN CM-BRANCH-NUMBER = OLD-BRANCH-NUMBER
+                AND CM-SALESREP-NUMBER = OLD-SALESREP-NUMBER
+                AND CM-CUSTOMER-NUMBER <= OLD-CUSTOMER-NUMBER
+              PERFORM 295-ABEND-SEQUENCE-ERROR
+           WHEN CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER
+              PERFORM 355-PRINT-SALESREP-LINE
+              PERFORM 360-PRINT-BRANCH-LINE
+              PERFORM 320-PRINT-CUSTOMER-LINE
+      *        MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+      *        MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
+           WHEN CM-SALESREP-NUMBER > OLD-SALESREP-NUMBER
+              PERFORM 355-PRINT-SALESREP-LINE
+              PERFORM 320-PRINT-CUSTOMER-LINE
+              MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+           WHEN OTHER
+            PERFORM 320-PRINT-CUSTOMER-LINE
+            END-EVALUATE.
+
+
+       310-READ-CUSTOMER-RECORD.
+           READ INPUT-CUSTMAST
+              AT END
+                 SET CUSTMAST-EOF TO TRUE.
+
+
+       298-SKIP-TO-RESTART-POINT.
+           MOVE ZERO TO OLD-BRANCH-NUMBER
+                        OLD-SALESREP-NUMBER
+                        OLD-CUSTOMER-NUMBER.
+           PERFORM 310-READ-CUSTOMER-RECORD.
+           PERFORM 299-SKIP-CUSTOMER-RECORD
+              UNTIL CUSTMAST-EOF
+                 OR CM-BRANCH-NUMBER > RESTART-BRANCH-NUMBER
+                 OR (CM-BRANCH-NUMBER = RESTART-BRANCH-NUMBER
+                     AND NOT RESTART-BRANCH-COMPLETE
+                     AND (CM-SALESREP-NUMBER > RESTART-SALESREP-NUMBER
+                       OR (CM-SALESREP-NUMBER = RESTART-SALESREP-NUMBER
+                           AND NOT RESTART-SALESREP-COMPLETE
+                           AND CM-CUSTOMER-NUMBER >
+                               RESTART-CUSTOMER-NUMBER))).
+           IF NOT RESTART-BRANCH-COMPLETE
+              IF NOT RESTART-SALESREP-COMPLETE
+                 AND (CUSTMAST-EOF
+                      OR CM-BRANCH-NUMBER > RESTART-BRANCH-NUMBER
+                      OR CM-SALESREP-NUMBER > RESTART-SALESREP-NUMBER)
+                 MOVE RESTART-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
+                 MOVE RESTART-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+                 PERFORM 355-PRINT-SALESREP-LINE
+              END-IF
+              IF CUSTMAST-EOF
+                 OR CM-BRANCH-NUMBER > RESTART-BRANCH-NUMBER
+                 MOVE RESTART-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
+                 PERFORM 360-PRINT-BRANCH-LINE
+              END-IF
+           END-IF.
+
+
+       299-SKIP-CUSTOMER-RECORD.
+           IF CM-BRANCH-NUMBER = OLD-BRANCH-NUMBER
+              AND CM-SALESREP-NUMBER = OLD-SALESREP-NUMBER
+              AND CM-CUSTOMER-NUMBER <= OLD-CUSTOMER-NUMBER
+              PERFORM 295-ABEND-SEQUENCE-ERROR
+           END-IF.
+           PERFORM 325-MOVE-SALESREP-NAME.
+           IF SALESREP-NOT-FOUND
+              PERFORM 326-RECORD-UNKNOWN-SALESREP
+           ELSE
+              SET WS-SALESREP-SUB TO SRT-INDEX
+              MOVE "Y" TO SALESREP-ACTIVITY-SWITCH (WS-SALESREP-SUB)
+           END-IF.
+           MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER.
+           MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER.
+           MOVE CM-CUSTOMER-NUMBER TO OLD-CUSTOMER-NUMBER.
+           PERFORM 310-READ-CUSTOMER-RECORD.
+
+
+       320-PRINT-CUSTOMER-LINE.
+           IF LINE-COUNT >= LINES-ON-PAGE
+              PERFORM 330-PRINT-HEADING-LINES.
+
+           IF CM-BRANCH-NUMBER NOT = OLD-BRANCH-NUMBER
+                MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER
+                PERFORM 325-MOVE-SALESREP-NAME
+           ELSE
+                MOVE SPACES TO CL-BRANCH-NUMBER.
+                PERFORM 325-MOVE-SALESREP-NAME
+
+           IF CM-SALESREP-NUMBER NOT = OLD-SALESREP-NUMBER
+              MOVE CM-SALESREP-NUMBER TO CL-SALESREP-NUMBER
+              PERFORM 325-MOVE-SALESREP-NAME
+           ELSE
+              MOVE SPACES TO CL-SALESREP-NUMBER.
+              PERFORM 325-MOVE-SALESREP-NAME.
+
+           MOVE CM-CUSTOMER-NUMBER TO CL-CUSTOMER-NUMBER.
+           MOVE CM-CUSTOMER-NAME TO CL-CUSTOMER-NAME.
+           MOVE CM-SALES-THIS-YTD TO CL-SALES-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD TO CL-SALES-LAST-YTD.
+           MOVE CM-SALES-PRIOR-YTD TO CL-SALES-PRIOR-YTD.
+           COMPUTE WS-CHANGE-AMOUNT =
+              CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.
+           MOVE WS-CHANGE-AMOUNT TO CL-CHANGE-AMOUNT.
+           IF CM-SALES-LAST-YTD = ZERO
+              MOVE "  N/A " TO CL-CHANGE-PERCENT-R
+           ELSE
+              COMPUTE CL-CHANGE-PERCENT ROUNDED =
+                 WS-CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD
+                 ON SIZE ERROR
+                    MOVE "OVRFLW" TO CL-CHANGE-PERCENT-R.
+           MOVE CUSTOMER-LINE TO PRINT-AREA.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE 1 TO SPACE-CONTROL.
+           ADD CM-SALES-THIS-YTD TO SALESREP-TOTAL-THIS-YTD.
+           ADD CM-SALES-LAST-YTD TO SALESREP-TOTAL-LAST-YTD.
+           ADD CM-SALES-PRIOR-YTD TO SALESREP-TOTAL-PRIOR-YTD.
+           MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER.
+           MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER.
+           MOVE CM-CUSTOMER-NUMBER TO OLD-CUSTOMER-NUMBER.
+           IF SALESREP-NOT-FOUND
+              PERFORM 326-RECORD-UNKNOWN-SALESREP.
+           PERFORM 322-WRITE-EXTRACT-CUSTOMER-LINE.
+           PERFORM 328-CHECKPOINT-CUSTOMER-LINE.
+
+       328-CHECKPOINT-CUSTOMER-LINE.
+           MOVE OLD-BRANCH-NUMBER    TO CKPT-BRANCH-NUMBER.
+           MOVE OLD-SALESREP-NUMBER  TO CKPT-SALESREP-NUMBER.
+           MOVE CM-CUSTOMER-NUMBER   TO CKPT-CUSTOMER-NUMBER.
+           MOVE "N"                  TO CKPT-BRANCH-COMPLETE-SWITCH.
+           MOVE "N"                  TO CKPT-SALESREP-COMPLETE-SWITCH.
+           PERFORM 368-WRITE-CHECKPOINT-RECORD.
+
+       322-WRITE-EXTRACT-CUSTOMER-LINE.
+           MOVE SPACES TO EXTRACT-AREA.
+           MOVE CM-CUSTOMER-NAME TO EXTRACT-CUSTOMER-NAME.
+           INSPECT EXTRACT-CUSTOMER-NAME REPLACING ALL "," BY SPACE.
+           MOVE CM-SALES-THIS-YTD TO EXTRACT-THIS-YTD-EDIT.
+           MOVE CM-SALES-LAST-YTD TO EXTRACT-LAST-YTD-EDIT.
+           MOVE CM-SALES-PRIOR-YTD TO EXTRACT-PRIOR-YTD-EDIT.
+           MOVE WS-CHANGE-AMOUNT  TO EXTRACT-CHANGE-AMT-EDIT.
+           STRING "CUST"                     DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  CM-BRANCH-NUMBER            DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  CM-SALESREP-NUMBER          DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  CM-CUSTOMER-NUMBER          DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  EXTRACT-CUSTOMER-NAME       DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  EXTRACT-THIS-YTD-EDIT       DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  EXTRACT-LAST-YTD-EDIT       DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  EXTRACT-CHANGE-AMT-EDIT     DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  CL-CHANGE-PERCENT-R         DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  EXTRACT-PRIOR-YTD-EDIT      DELIMITED BY SIZE
+               INTO EXTRACT-AREA
+           END-STRING.
+           WRITE EXTRACT-AREA.
+
+
+       325-MOVE-SALESREP-NAME.
+           SET SRT-INDEX TO 1.
+           MOVE "N" TO SALESREP-NOT-FOUND-SWITCH.
+           SEARCH SALESREP-GROUP
+              AT END
+                 MOVE "UNKNOWN" TO CL-SALESREP-NAME
+                 SET SALESREP-NOT-FOUND TO TRUE
+              WHEN SALESREP-NUMBER (SRT-INDEX) = CM-SALESREP-NUMBER
+                 MOVE SALESREP-NAME (SRT-INDEX) TO CL-SALESREP-NAME
+              END-SEARCH.
+
+       326-RECORD-UNKNOWN-SALESREP.
+           IF UNKNOWN-REP-COUNT < UNKNOWN-REP-MAX-ENTRIES
+              ADD 1 TO UNKNOWN-REP-COUNT
+              SET URT-INDEX TO UNKNOWN-REP-COUNT
+              MOVE CM-CUSTOMER-NUMBER TO URT-CUSTOMER-NUMBER (URT-INDEX)
+              MOVE CM-BRANCH-NUMBER   TO URT-BRANCH-NUMBER (URT-INDEX)
+              MOVE CM-SALESREP-NUMBER TO URT-SALESREP-NUMBER (URT-INDEX)
+           ELSE
+              ADD 1 TO UNKNOWN-REP-OVERFLOW-COUNT
+           END-IF.
+
+
+       330-PRINT-HEADING-LINES.
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           PERFORM 340-WRITE-PAGE-TOP-LINE.
+           MOVE HEADING-LINE-2 TO PRINT-AREA.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE HEADING-LINE-3 TO PRINT-AREA.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE HEADING-LINE-4 TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE HEADING-LINE-5 TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE ZERO TO LINE-COUNT.
+           MOVE 2 TO SPACE-CONTROL.
+
+
+       340-WRITE-PAGE-TOP-LINE.
+           WRITE PRINT-AREA.
+           MOVE 1 TO LINE-COUNT.
+
+
+       350-WRITE-REPORT-LINE.
+           WRITE PRINT-AREA.
+
+
+       355-PRINT-SALESREP-LINE.
+           IF LINE-COUNT >= LINES-ON-PAGE
+              PERFORM 330-PRINT-HEADING-LINES.
+
+           IF NOT-FIRST-RECORD
+              PERFORM 356-MARK-SALESREP-ACTIVE.
+
+           MOVE SALESREP-TOTAL-THIS-YTD TO STL-SALES-THIS-YTD.
+           MOVE SALESREP-TOTAL-LAST-YTD TO STL-SALES-LAST-YTD.
+           MOVE SALESREP-TOTAL-PRIOR-YTD TO STL-SALES-PRIOR-YTD.
+           COMPUTE WS-CHANGE-AMOUNT =
+              SALESREP-TOTAL-THIS-YTD - SALESREP-TOTAL-LAST-YTD.
+           MOVE WS-CHANGE-AMOUNT TO STL-CHANGE-AMOUNT.
+           IF SALESREP-TOTAL-LAST-YTD = ZERO
+              MOVE "  N/A " TO STL-CHANGE-PERCENT-R
+           ELSE
+              COMPUTE STL-CHANGE-PERCENT ROUNDED =
+                 WS-CHANGE-AMOUNT * 100 / SALESREP-TOTAL-LAST-YTD
+                 ON SIZE ERROR
+                    MOVE "OVRFLW" TO STL-CHANGE-PERCENT-R.
+           
+           MOVE SPACES TO PRINT-AREA. 
+           WRITE PRINT-AREA.
+
+           MOVE SALESREP-TOTAL-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO PRINT-AREA.
+           WRITE PRINT-AREA.
+
+           PERFORM 358-WRITE-EXTRACT-SALESREP-LINE.
+
+           MOVE 2 TO SPACE-CONTROL.
+           ADD SALESREP-TOTAL-THIS-YTD TO BRANCH-TOTAL-THIS-YTD.
+           ADD SALESREP-TOTAL-LAST-YTD TO BRANCH-TOTAL-LAST-YTD.
+           ADD SALESREP-TOTAL-PRIOR-YTD TO BRANCH-TOTAL-PRIOR-YTD.
+
+           INITIALIZE SALESREP-TOTAL-THIS-YTD.
+           INITIALIZE SALESREP-TOTAL-LAST-YTD.
+           INITIALIZE SALESREP-TOTAL-PRIOR-YTD.
+
+           PERFORM 359-CHECKPOINT-SALESREP-LINE.
+
+
+       359-CHECKPOINT-SALESREP-LINE.
+           MOVE OLD-BRANCH-NUMBER    TO CKPT-BRANCH-NUMBER.
+           MOVE OLD-SALESREP-NUMBER  TO CKPT-SALESREP-NUMBER.
+           MOVE ZERO                 TO CKPT-CUSTOMER-NUMBER.
+           MOVE "N"                  TO CKPT-BRANCH-COMPLETE-SWITCH.
+           MOVE "Y"                  TO CKPT-SALESREP-COMPLETE-SWITCH.
+           PERFORM 368-WRITE-CHECKPOINT-RECORD.
+
+
+       358-WRITE-EXTRACT-SALESREP-LINE.
+           MOVE SPACES TO EXTRACT-AREA.
+           MOVE SALESREP-TOTAL-THIS-YTD TO EXTRACT-THIS-YTD-EDIT.
+           MOVE SALESREP-TOTAL-LAST-YTD TO EXTRACT-LAST-YTD-EDIT.
+           MOVE SALESREP-TOTAL-PRIOR-YTD TO EXTRACT-PRIOR-YTD-EDIT.
+           MOVE WS-CHANGE-AMOUNT        TO EXTRACT-CHANGE-AMT-EDIT.
+           STRING "REPTOT"                   DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  OLD-BRANCH-NUMBER           DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  OLD-SALESREP-NUMBER         DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  EXTRACT-THIS-YTD-EDIT       DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  EXTRACT-LAST-YTD-EDIT       DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  EXTRACT-CHANGE-AMT-EDIT     DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  STL-CHANGE-PERCENT-R        DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  EXTRACT-PRIOR-YTD-EDIT      DELIMITED BY SIZE
+               INTO EXTRACT-AREA
+           END-STRING.
+           WRITE EXTRACT-AREA.
+
+
+       356-MARK-SALESREP-ACTIVE.
+           SET SRT-INDEX TO 1.
+           SEARCH SALESREP-GROUP
+              AT END
+                 CONTINUE
+              WHEN SALESREP-NUMBER (SRT-INDEX) = OLD-SALESREP-NUMBER
+                 SET WS-SALESREP-SUB TO SRT-INDEX
+                 MOVE "Y" TO SALESREP-ACTIVITY-SWITCH (WS-SALESREP-SUB)
+              END-SEARCH.
+
+
+       360-PRINT-BRANCH-LINE.
+           IF LINE-COUNT >= LINES-ON-PAGE
+              PERFORM 330-PRINT-HEADING-LINES.
+
+           MOVE BRANCH-TOTAL-THIS-YTD TO BTL-SALES-THIS-YTD.
+           MOVE BRANCH-TOTAL-LAST-YTD TO BTL-SALES-LAST-YTD.
+           MOVE BRANCH-TOTAL-PRIOR-YTD TO BTL-SALES-PRIOR-YTD.
+           COMPUTE WS-CHANGE-AMOUNT =
+              BRANCH-TOTAL-THIS-YTD - BRANCH-TOTAL-LAST-YTD.
+           MOVE WS-CHANGE-AMOUNT TO BTL-CHANGE-AMOUNT.
+           IF BRANCH-TOTAL-LAST-YTD = ZERO
+              MOVE "  N/A " TO BTL-CHANGE-PERCENT-R
+           ELSE
+              COMPUTE BTL-CHANGE-PERCENT ROUNDED =
+                 WS-CHANGE-AMOUNT * 100 / BRANCH-TOTAL-LAST-YTD
+                 ON SIZE ERROR
+                    MOVE "OVRFLW" TO BTL-CHANGE-PERCENT-R.
+           MOVE BRANCH-TOTAL-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO PRINT-AREA.
+           PERFORM 350-WRITE-REPORT-LINE.
+
+           PERFORM 365-WRITE-EXTRACT-BRANCH-LINE.
+
+           MOVE 2 TO SPACE-CONTROL.
+           ADD BRANCH-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD.
+           ADD BRANCH-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD.
+           ADD BRANCH-TOTAL-PRIOR-YTD TO GRAND-TOTAL-PRIOR-YTD.
+           MOVE OLD-BRANCH-NUMBER     TO CKPT-BRANCH-NUMBER.
+           MOVE OLD-SALESREP-NUMBER   TO CKPT-SALESREP-NUMBER.
+           MOVE ZERO                  TO CKPT-CUSTOMER-NUMBER.
+           MOVE "Y"                   TO CKPT-BRANCH-COMPLETE-SWITCH.
+           MOVE "Y"                   TO CKPT-SALESREP-COMPLETE-SWITCH.
+
+           INITIALIZE BRANCH-TOTAL-THIS-YTD.
+           INITIALIZE BRANCH-TOTAL-LAST-YTD.
+           INITIALIZE BRANCH-TOTAL-PRIOR-YTD.
+
+           PERFORM 368-WRITE-CHECKPOINT-RECORD.
+
+
+       368-WRITE-CHECKPOINT-RECORD.
+           MOVE GRAND-TOTAL-THIS-YTD     TO CKPT-GRAND-TOTAL-THIS-YTD.
+           MOVE GRAND-TOTAL-LAST-YTD     TO CKPT-GRAND-TOTAL-LAST-YTD.
+           MOVE GRAND-TOTAL-PRIOR-YTD    TO CKPT-GRAND-TOTAL-PRIOR-YTD.
+           MOVE BRANCH-TOTAL-THIS-YTD    TO CKPT-BRANCH-TOTAL-THIS-YTD.
+           MOVE BRANCH-TOTAL-LAST-YTD    TO CKPT-BRANCH-TOTAL-LAST-YTD.
+           MOVE BRANCH-TOTAL-PRIOR-YTD   TO CKPT-BRANCH-TOTAL-PRIOR-YTD.
+           MOVE SALESREP-TOTAL-THIS-YTD  TO CKPT-SALESREP-TOTAL-THIS-YTD.
+           MOVE SALESREP-TOTAL-LAST-YTD  TO CKPT-SALESREP-TOTAL-LAST-YTD.
+           MOVE SALESREP-TOTAL-PRIOR-YTD TO
+              CKPT-SALESREP-TOTAL-PRIOR-YTD.
+           MOVE PAGE-COUNT               TO CKPT-PAGE-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+
+       369-CLEAR-CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+
+       365-WRITE-EXTRACT-BRANCH-LINE.
+           MOVE SPACES TO EXTRACT-AREA.
+           MOVE BRANCH-TOTAL-THIS-YTD TO EXTRACT-THIS-YTD-EDIT.
+           MOVE BRANCH-TOTAL-LAST-YTD TO EXTRACT-LAST-YTD-EDIT.
+           MOVE BRANCH-TOTAL-PRIOR-YTD TO EXTRACT-PRIOR-YTD-EDIT.
+           MOVE WS-CHANGE-AMOUNT      TO EXTRACT-CHANGE-AMT-EDIT.
+           STRING "BRANCHTOT"                DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  OLD-BRANCH-NUMBER           DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  EXTRACT-THIS-YTD-EDIT       DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  EXTRACT-LAST-YTD-EDIT       DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  EXTRACT-CHANGE-AMT-EDIT     DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  BTL-CHANGE-PERCENT-R        DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  EXTRACT-PRIOR-YTD-EDIT      DELIMITED BY SIZE
+               INTO EXTRACT-AREA
+           END-STRING.
+           WRITE EXTRACT-AREA.
+
+
+       500-PRINT-GRAND-TOTALS.
+           IF LINE-COUNT >= LINES-ON-PAGE
+              PERFORM 330-PRINT-HEADING-LINES.
+
+           MOVE GRAND-TOTAL-THIS-YTD TO GTL-SALES-THIS-YTD.
+           MOVE GRAND-TOTAL-LAST-YTD TO GTL-SALES-LAST-YTD.
+           MOVE GRAND-TOTAL-PRIOR-YTD TO GTL-SALES-PRIOR-YTD.
+           COMPUTE WS-CHANGE-AMOUNT =
+              GRAND-TOTAL-THIS-YTD - GRAND-TOTAL-LAST-YTD.
+           MOVE WS-CHANGE-AMOUNT TO GTL-CHANGE-AMOUNT.
+           IF GRAND-TOTAL-LAST-YTD = ZERO
+              MOVE 999.9 TO GTL-CHANGE-PERCENT
+           ELSE
+              COMPUTE GTL-CHANGE-PERCENT ROUNDED =
+                 WS-CHANGE-AMOUNT * 100 / GRAND-TOTAL-LAST-YTD
+                 ON SIZE ERROR
+                    MOVE 999.9 TO GTL-CHANGE-PERCENT.
+           MOVE GRAND-TOTAL-LINE TO PRINT-AREA.
+           PERFORM 350-WRITE-REPORT-LINE.
+
+           PERFORM 505-WRITE-EXTRACT-GRAND-TOTAL-LINE.
+
+
+       505-WRITE-EXTRACT-GRAND-TOTAL-LINE.
+           MOVE SPACES TO EXTRACT-AREA.
+           MOVE GRAND-TOTAL-THIS-YTD TO EXTRACT-THIS-YTD-EDIT.
+           MOVE GRAND-TOTAL-LAST-YTD TO EXTRACT-LAST-YTD-EDIT.
+           MOVE GRAND-TOTAL-PRIOR-YTD TO EXTRACT-PRIOR-YTD-EDIT.
+           MOVE WS-CHANGE-AMOUNT     TO EXTRACT-CHANGE-AMT-EDIT.
+           STRING "GRANDTOT"                 DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  EXTRACT-THIS-YTD-EDIT       DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  EXTRACT-LAST-YTD-EDIT       DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  EXTRACT-CHANGE-AMT-EDIT     DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  GTL-CHANGE-PERCENT-R        DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  EXTRACT-PRIOR-YTD-EDIT      DELIMITED BY SIZE
+               INTO EXTRACT-AREA
+           END-STRING.
+           WRITE EXTRACT-AREA.
+
+
+       600-PRINT-UNKNOWN-SALESREP-TRAILER.
+           MOVE SPACES TO PRINT-AREA.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE EXCEPTION-TITLE-LINE TO PRINT-AREA.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE EXCEPTION-HEADING-LINE TO PRINT-AREA.
+           PERFORM 350-WRITE-REPORT-LINE.
+
+           IF UNKNOWN-REP-COUNT = ZERO
+              MOVE EXCEPTION-NONE-LINE TO PRINT-AREA
+              PERFORM 350-WRITE-REPORT-LINE
+           ELSE
+              PERFORM VARYING URT-INDEX FROM 1 BY 1
+                 UNTIL URT-INDEX > UNKNOWN-REP-COUNT
+                    PERFORM 610-PRINT-UNKNOWN-SALESREP-DETAIL
+              END-PERFORM
+              IF UNKNOWN-REP-OVERFLOW-COUNT > ZERO
+                 MOVE UNKNOWN-REP-MAX-ENTRIES TO EOL-MAX-ENTRIES
+                 MOVE UNKNOWN-REP-OVERFLOW-COUNT TO EOL-OVERFLOW-COUNT
+                 MOVE EXCEPTION-OVERFLOW-LINE TO PRINT-AREA
+                 PERFORM 350-WRITE-REPORT-LINE
+              END-IF
+           END-IF.
+
+
+       610-PRINT-UNKNOWN-SALESREP-DETAIL.
+           MOVE URT-CUSTOMER-NUMBER (URT-INDEX) TO EL-CUSTOMER-NUMBER.
+           MOVE URT-BRANCH-NUMBER   (URT-INDEX) TO EL-BRANCH-NUMBER.
+           MOVE URT-SALESREP-NUMBER (URT-INDEX) TO EL-SALESREP-NUMBER.
+           MOVE EXCEPTION-DETAIL-LINE TO PRINT-AREA.
+           PERFORM 350-WRITE-REPORT-LINE.
+
+
+       650-PRINT-ZERO-ACTIVITY-TRAILER.
+           MOVE SPACES TO PRINT-AREA.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE ZERO-ACTIVITY-TITLE-LINE TO PRINT-AREA.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE ZERO-ACTIVITY-HEADING-LINE TO PRINT-AREA.
+           PERFORM 350-WRITE-REPORT-LINE.
+
+           PERFORM VARYING SRT-INDEX FROM 1 BY 1
+              UNTIL SRT-INDEX > SALESREP-LOADED-COUNT
+                 PERFORM 660-CHECK-SALESREP-ACTIVITY
+           END-PERFORM.
+
+           IF ZERO-ACTIVITY-FOUND-COUNT = ZERO
+              MOVE ZERO-ACTIVITY-NONE-LINE TO PRINT-AREA
+              PERFORM 350-WRITE-REPORT-LINE
+           END-IF.
+
+
+       660-CHECK-SALESREP-ACTIVITY.
+           SET WS-SALESREP-SUB TO SRT-INDEX.
+           IF SALESREP-ACTIVITY-SWITCH (WS-SALESREP-SUB) NOT = "Y"
+              ADD 1 TO ZERO-ACTIVITY-FOUND-COUNT
+              MOVE SALESREP-NUMBER (SRT-INDEX) TO ZAL-SALESREP-NUMBER
+              MOVE SALESREP-NAME (SRT-INDEX)   TO ZAL-SALESREP-NAME
+              MOVE ZERO-ACTIVITY-DETAIL-LINE TO PRINT-AREA
+              PERFORM 350-WRITE-REPORT-LINE
+           END-IF.

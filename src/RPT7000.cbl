@@ -0,0 +1,448 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. RPT7000.
+      ****************************************************************
+      * PROGRAM NAME: RPT7000
+      * AUTHORS: Kayley Wells
+      * DATE: 08/08/2026
+      * DESCRIPTION: Salesrep Commission Statement, computed off the
+      *              THIS-YTD vs LAST-YTD rollups the same way
+      *              RPT6000 builds SALESREP-TOTAL-THIS-YTD and
+      *              SALESREP-TOTAL-LAST-YTD, against a tiered
+      *              commission schedule keyed on YTD growth percent.
+      ****************************************************************
+      * MODIFICATION HISTORY:
+      * 08/08/2026 KW  ORIGINAL PROGRAM.
+      * 08/08/2026 KW  FIXED A FALSE OVERFLOW ABEND WHEN INPUT-SALESREP
+      *                HAS EXACTLY SALESREP-MAX-ENTRIES RECORDS.
+      * 08/08/2026 KW  WIDENED GTL-COMMISSION-AMOUNT TO ACTUALLY HOLD
+      *                ALL 7 DIGITS OF GRAND-TOTAL-COMMISSION - IT WAS
+      *                ONE DIGIT SHORT AND SILENTLY DROPPED THE HIGH-
+      *                ORDER DIGIT ON ANY GRAND TOTAL OF $1,000,000.00
+      *                OR MORE.
+      ****************************************************************
+
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT INPUT-CUSTMAST ASSIGN TO CUSTMAST.
+           SELECT INPUT-SALESREP ASSIGN TO SALESREP.
+           SELECT OUTPUT-RPT7000 ASSIGN TO RPT7000.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-CUSTMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+
+           COPY CUSTMAST.
+
+       FD  INPUT-SALESREP
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+
+           COPY SALESREP.
+
+       FD  OUTPUT-RPT7000
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+
+       01  PRINT-AREA      PIC X(130).
+
+       WORKING-STORAGE SECTION.
+
+       01 SALESREP-TABLE.
+           05  SALESREP-GROUP OCCURS 500 TIMES
+                              INDEXED BY SRT-INDEX.
+               10  SALESREP-NUMBER   PIC 9(3).
+               10  SALESREP-NAME     PIC X(10).
+
+       01  TABLE-LIMITS.
+           05  SALESREP-MAX-ENTRIES    PIC S9(4) COMP  VALUE +500.
+
+       01  SUBSCRIPT-FIELDS.
+           05  WS-SALESREP-SUB          PIC S9(4) COMP  VALUE ZERO.
+
+       01  SWITCHES.
+           05  SALESREP-EOF-SWITCH     PIC X    VALUE "N".
+              88 SALESREP-EOF                   VALUE "Y".
+           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".
+              88 CUSTMAST-EOF                   VALUE "Y".
+           05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".
+              88 NOT-FIRST-RECORD               VALUE "N".
+           05  SALESREP-NOT-FOUND-SWITCH PIC X  VALUE "N".
+              88 SALESREP-NOT-FOUND                VALUE "Y".
+
+       01  CONTROL-FIELDS.
+           05  OLD-SALESREP-NUMBER     PIC 999.
+           05  OLD-BRANCH-NUMBER       PIC 99.
+
+       01  PRINT-FIELDS        PACKED-DECIMAL.
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.
+           05  SPACE-CONTROL   PIC S9.
+
+       01  TOTAL-FIELDS                PACKED-DECIMAL.
+           05 SALESREP-TOTAL-THIS-YTD  PIC S9(6)V99  VALUE ZERO.
+           05 SALESREP-TOTAL-LAST-YTD  PIC S9(6)V99  VALUE ZERO.
+           05 GRAND-TOTAL-COMMISSION   PIC S9(7)V99  VALUE ZERO.
+
+       01  CALCULATION-FIELDS         PACKED-DECIMAL.
+           05  WS-CHANGE-AMOUNT       PIC S9(7)V99   VALUE ZERO.
+           05  WS-CHANGE-PERCENT      PIC S9(3)V9    VALUE ZERO.
+           05  WS-COMMISSION-RATE     PIC S9V999     VALUE ZERO.
+           05  WS-COMMISSION-AMOUNT   PIC S9(7)V99   VALUE ZERO.
+
+      ****************************************************************
+      * COMMISSION SCHEDULE - TIERED ON YTD GROWTH PERCENT.
+      * A NEW OR RETURNING REP WITH NO LAST-YTD BASE (CHANGE PERCENT
+      * IS N/A) IS PAID THE TIER C FLAT RATE.
+      ****************************************************************
+       01  COMMISSION-SCHEDULE.
+           05  TIER-A-MIN-PERCENT   PIC S9(3)V9  VALUE +25.0.
+           05  TIER-A-RATE          PIC S9V999   VALUE .050.
+           05  TIER-B-MIN-PERCENT   PIC S9(3)V9  VALUE +10.0.
+           05  TIER-B-RATE          PIC S9V999   VALUE .035.
+           05  TIER-C-RATE          PIC S9V999   VALUE .020.
+           05  TIER-D-RATE          PIC S9V999   VALUE .010.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  CD-HOURS        PIC 99.
+           05  CD-MINUTES      PIC 99.
+           05  FILLER          PIC X(9).
+
+       01  HEADING-LINE-1.
+           05  FILLER          PIC X(7)   VALUE "DATE:  ".
+           05  HL1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)   VALUE "/".
+           05  HL1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)   VALUE "/".
+           05  HL1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(20)  VALUE SPACE.
+           05  FILLER          PIC X(30)  VALUE
+               "SALESREP COMMISSION STATEMENT".
+           05  FILLER          PIC X(6)   VALUE "PAGE: ".
+           05  HL1-PAGE-NUMBER PIC ZZZ9.
+           05  FILLER          PIC X(53)  VALUE SPACE.
+
+       01  HEADING-LINE-2.
+           05  FILLER          PIC X(7)   VALUE "TIME:  ".
+           05  HL2-HOURS       PIC 9(2).
+           05  FILLER          PIC X(1)   VALUE ":".
+           05  HL2-MINUTES     PIC 9(2).
+           05  FILLER          PIC X(101) VALUE SPACE.
+           05  FILLER          PIC X(7)   VALUE "RPT7000".
+           05  FILLER          PIC X(10)  VALUE SPACE.
+
+       01  HEADING-LINE-3.
+           05  FILLER           PIC X(2)   VALUE SPACE.
+           05  FILLER           PIC X(7)   VALUE "REP NO.".
+           05  FILLER           PIC X(3)   VALUE SPACE.
+           05  FILLER           PIC X(10)  VALUE "NAME".
+           05  FILLER           PIC X(10)  VALUE SPACE.
+           05  FILLER           PIC X(8)   VALUE "THIS YTD".
+           05  FILLER           PIC X(6)   VALUE SPACE.
+           05  FILLER           PIC X(8)   VALUE "LAST YTD".
+           05  FILLER           PIC X(6)   VALUE SPACE.
+           05  FILLER           PIC X(10)  VALUE "CHANGE PCT".
+           05  FILLER           PIC X(2)   VALUE SPACE.
+           05  FILLER           PIC X(4)   VALUE "TIER".
+           05  FILLER           PIC X(4)   VALUE SPACE.
+           05  FILLER           PIC X(8)   VALUE "RATE PCT".
+           05  FILLER           PIC X(3)   VALUE SPACE.
+           05  FILLER           PIC X(10)  VALUE "COMMISSION".
+           05  FILLER           PIC X(29)  VALUE SPACE.
+
+       01  HEADING-LINE-4.
+           05  FILLER           PIC X(2)   VALUE SPACE.
+           05  FILLER           PIC X(7)   VALUE ALL '-'.
+           05  FILLER           PIC X(3)   VALUE SPACE.
+           05  FILLER           PIC X(10)  VALUE ALL '-'.
+           05  FILLER           PIC X(10)  VALUE SPACE.
+           05  FILLER           PIC X(8)   VALUE ALL '-'.
+           05  FILLER           PIC X(6)   VALUE SPACE.
+           05  FILLER           PIC X(8)   VALUE ALL '-'.
+           05  FILLER           PIC X(6)   VALUE SPACE.
+           05  FILLER           PIC X(10)  VALUE ALL '-'.
+           05  FILLER           PIC X(2)   VALUE SPACE.
+           05  FILLER           PIC X(4)   VALUE ALL '-'.
+           05  FILLER           PIC X(4)   VALUE SPACE.
+           05  FILLER           PIC X(8)   VALUE ALL '-'.
+           05  FILLER           PIC X(3)   VALUE SPACE.
+           05  FILLER           PIC X(10)  VALUE ALL '-'.
+           05  FILLER           PIC X(29)  VALUE SPACE.
+
+       01  DETAIL-LINE.
+           05  FILLER               PIC X(1)       VALUE SPACE.
+           05  DL-SALESREP-NUMBER   PIC 999.
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  DL-SALESREP-NAME     PIC X(10).
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  DL-SALES-THIS-YTD    PIC ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  DL-SALES-LAST-YTD    PIC ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  DL-CHANGE-PERCENT    PIC +++9.9.
+           05  DL-CHANGE-PERCENT-R  REDEFINES  DL-CHANGE-PERCENT
+                                    PIC X(6).
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  DL-TIER-CODE         PIC X(1).
+           05  FILLER               PIC X(4)       VALUE SPACE.
+           05  DL-COMMISSION-RATE   PIC ZZ9.999.
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  DL-COMMISSION-AMOUNT PIC $$$,$$9.99-.
+           05  FILLER               PIC X(47)      VALUE SPACE.
+
+       01  GRAND-TOTAL-LINE.
+           05  FILLER               PIC X(7)     VALUE SPACE.
+           05  FILLER               PIC X(16)    VALUE
+               "TOTAL COMMISSION".
+           05  FILLER               PIC X(50)    VALUE SPACE.
+           05  GTL-COMMISSION-AMOUNT PIC $$,$$$,$$9.99-.
+           05  FILLER               PIC X(43)    VALUE SPACE.
+
+
+       PROCEDURE DIVISION.
+       000-PREPARE-COMMISSION-REPORT.
+           INITIALIZE SALESREP-TABLE.
+
+           OPEN INPUT INPUT-CUSTMAST
+                INPUT INPUT-SALESREP
+                OUTPUT OUTPUT-RPT7000.
+           PERFORM 100-FORMAT-REPORT-HEADING.
+
+           PERFORM 200-LOAD-SALESREP-TABLE.
+
+           PERFORM 300-PREPARE-COMMISSION-LINES.
+           PERFORM 300-PREPARE-COMMISSION-LINES
+               UNTIL CUSTMAST-EOF.
+           PERFORM 360-PRINT-GRAND-TOTAL-LINE.
+           CLOSE INPUT-CUSTMAST
+                 INPUT-SALESREP
+                 OUTPUT-RPT7000.
+           STOP RUN.
+
+
+       100-FORMAT-REPORT-HEADING.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH   TO HL1-MONTH.
+           MOVE CD-DAY     TO HL1-DAY.
+           MOVE CD-YEAR    TO HL1-YEAR.
+           MOVE CD-HOURS   TO HL2-HOURS.
+           MOVE CD-MINUTES TO HL2-MINUTES.
+
+
+       200-LOAD-SALESREP-TABLE.
+
+           PERFORM
+              WITH TEST AFTER
+              VARYING SRT-INDEX FROM 1 BY 1
+              UNTIL SALESREP-EOF OR SRT-INDEX = SALESREP-MAX-ENTRIES
+                  PERFORM 210-READ-SALESREP-RECORD
+                  IF NOT SALESREP-EOF
+                     MOVE SM-SALESREP-NUMBER
+                        TO SALESREP-NUMBER (SRT-INDEX)
+                     MOVE SM-SALESREP-NAME
+                        TO SALESREP-NAME (SRT-INDEX)
+                  END-IF
+           END-PERFORM.
+
+           IF NOT SALESREP-EOF
+              PERFORM 210-READ-SALESREP-RECORD
+              IF NOT SALESREP-EOF
+                 PERFORM 290-ABEND-SALESREP-OVERFLOW
+              END-IF
+           END-IF.
+
+
+       210-READ-SALESREP-RECORD.
+
+           READ INPUT-SALESREP
+              AT END
+                 SET SALESREP-EOF TO TRUE.
+
+
+       290-ABEND-SALESREP-OVERFLOW.
+           DISPLAY "RPT7000 ABEND - SALESREP TABLE FULL AFTER "
+                   SALESREP-MAX-ENTRIES " ENTRIES BUT SALESREP FILE "
+                   "IS NOT AT EOF.".
+           DISPLAY "INCREASE SALESREP-MAX-ENTRIES/OCCURS AND "
+                   "RECOMPILE BEFORE RERUNNING.".
+           CLOSE INPUT-CUSTMAST
+                 INPUT-SALESREP
+                 OUTPUT-RPT7000.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+
+       295-ABEND-SEQUENCE-ERROR.
+           DISPLAY "RPT7000 ABEND - INPUT-CUSTMAST OUT OF SEQUENCE AT "
+                   "CUSTOMER " CM-CUSTOMER-NUMBER.
+           DISPLAY "  RECORD HAS BRANCH " CM-BRANCH-NUMBER
+                   " SALESREP " CM-SALESREP-NUMBER
+                   " BUT LAST RECORD WAS BRANCH " OLD-BRANCH-NUMBER
+                   " SALESREP " OLD-SALESREP-NUMBER ".".
+           DISPLAY "  VERIFY THE SORT STEP AHEAD OF RPT7000 AND "
+                   "RERUN.".
+           CLOSE INPUT-CUSTMAST
+                 INPUT-SALESREP
+                 OUTPUT-RPT7000.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+
+       300-PREPARE-COMMISSION-LINES.
+           PERFORM 310-READ-CUSTOMER-RECORD.
+           PERFORM 305-EVALUATE-COMMISSION-LINE.
+
+
+       305-EVALUATE-COMMISSION-LINE.
+           EVALUATE TRUE
+              WHEN CUSTMAST-EOF
+                 PERFORM 355-PRINT-COMMISSION-LINE
+              WHEN FIRST-RECORD-SWITCH = "Y"
+                 MOVE "N" TO FIRST-RECORD-SWITCH
+                 MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+                 MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
+                 PERFORM 320-ACCUMULATE-CUSTOMER-SALES
+              WHEN CM-BRANCH-NUMBER < OLD-BRANCH-NUMBER
+                 PERFORM 295-ABEND-SEQUENCE-ERROR
+              WHEN CM-BRANCH-NUMBER = OLD-BRANCH-NUMBER
+                   AND CM-SALESREP-NUMBER < OLD-SALESREP-NUMBER
+                 PERFORM 295-ABEND-SEQUENCE-ERROR
+              WHEN CM-SALESREP-NUMBER NOT = OLD-SALESREP-NUMBER
+                   OR CM-BRANCH-NUMBER NOT = OLD-BRANCH-NUMBER
+                 PERFORM 355-PRINT-COMMISSION-LINE
+                 MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+                 MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
+                 PERFORM 320-ACCUMULATE-CUSTOMER-SALES
+              WHEN OTHER
+                 PERFORM 320-ACCUMULATE-CUSTOMER-SALES
+           END-EVALUATE.
+
+
+       310-READ-CUSTOMER-RECORD.
+           READ INPUT-CUSTMAST
+              AT END
+                 SET CUSTMAST-EOF TO TRUE.
+
+
+       320-ACCUMULATE-CUSTOMER-SALES.
+           ADD CM-SALES-THIS-YTD TO SALESREP-TOTAL-THIS-YTD.
+           ADD CM-SALES-LAST-YTD TO SALESREP-TOTAL-LAST-YTD.
+
+
+       325-MOVE-SALESREP-NAME.
+           SET SRT-INDEX TO 1.
+           MOVE "N" TO SALESREP-NOT-FOUND-SWITCH.
+           SEARCH SALESREP-GROUP
+              AT END
+                 MOVE "UNKNOWN"  TO DL-SALESREP-NAME
+                 SET SALESREP-NOT-FOUND TO TRUE
+              WHEN SALESREP-NUMBER (SRT-INDEX) = OLD-SALESREP-NUMBER
+                 MOVE SALESREP-NAME (SRT-INDEX) TO DL-SALESREP-NAME
+              END-SEARCH.
+
+
+       330-PRINT-HEADING-LINES.
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           PERFORM 340-WRITE-PAGE-TOP-LINE.
+           MOVE HEADING-LINE-2 TO PRINT-AREA.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE HEADING-LINE-3 TO PRINT-AREA.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE HEADING-LINE-4 TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE ZERO TO LINE-COUNT.
+           MOVE 2 TO SPACE-CONTROL.
+
+
+       340-WRITE-PAGE-TOP-LINE.
+           WRITE PRINT-AREA.
+           MOVE 1 TO LINE-COUNT.
+
+
+       350-WRITE-REPORT-LINE.
+           WRITE PRINT-AREA.
+
+
+       355-PRINT-COMMISSION-LINE.
+           IF LINE-COUNT >= LINES-ON-PAGE
+              PERFORM 330-PRINT-HEADING-LINES.
+
+           PERFORM 325-MOVE-SALESREP-NAME.
+           MOVE OLD-SALESREP-NUMBER TO DL-SALESREP-NUMBER.
+           MOVE SALESREP-TOTAL-THIS-YTD TO DL-SALES-THIS-YTD.
+           MOVE SALESREP-TOTAL-LAST-YTD TO DL-SALES-LAST-YTD.
+           COMPUTE WS-CHANGE-AMOUNT =
+              SALESREP-TOTAL-THIS-YTD - SALESREP-TOTAL-LAST-YTD.
+           IF SALESREP-TOTAL-LAST-YTD = ZERO
+              MOVE "  N/A " TO DL-CHANGE-PERCENT-R
+              MOVE "C" TO DL-TIER-CODE
+              MOVE TIER-C-RATE TO WS-COMMISSION-RATE
+           ELSE
+              COMPUTE WS-CHANGE-PERCENT ROUNDED =
+                 WS-CHANGE-AMOUNT * 100 / SALESREP-TOTAL-LAST-YTD
+                 ON SIZE ERROR
+                    MOVE 999.9 TO WS-CHANGE-PERCENT
+              END-COMPUTE
+              MOVE WS-CHANGE-PERCENT TO DL-CHANGE-PERCENT
+              PERFORM 357-DETERMINE-COMMISSION-TIER
+           END-IF.
+
+           COMPUTE WS-COMMISSION-AMOUNT ROUNDED =
+              SALESREP-TOTAL-THIS-YTD * WS-COMMISSION-RATE.
+           MOVE WS-COMMISSION-RATE TO DL-COMMISSION-RATE.
+           MOVE WS-COMMISSION-AMOUNT TO DL-COMMISSION-AMOUNT.
+
+           MOVE DETAIL-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+
+           ADD WS-COMMISSION-AMOUNT TO GRAND-TOTAL-COMMISSION.
+           INITIALIZE SALESREP-TOTAL-THIS-YTD.
+           INITIALIZE SALESREP-TOTAL-LAST-YTD.
+
+
+       357-DETERMINE-COMMISSION-TIER.
+           EVALUATE TRUE
+              WHEN WS-CHANGE-PERCENT >= TIER-A-MIN-PERCENT
+                 MOVE "A" TO DL-TIER-CODE
+                 MOVE TIER-A-RATE TO WS-COMMISSION-RATE
+              WHEN WS-CHANGE-PERCENT >= TIER-B-MIN-PERCENT
+                 MOVE "B" TO DL-TIER-CODE
+                 MOVE TIER-B-RATE TO WS-COMMISSION-RATE
+              WHEN WS-CHANGE-PERCENT >= ZERO
+                 MOVE "C" TO DL-TIER-CODE
+                 MOVE TIER-C-RATE TO WS-COMMISSION-RATE
+              WHEN OTHER
+                 MOVE "D" TO DL-TIER-CODE
+                 MOVE TIER-D-RATE TO WS-COMMISSION-RATE
+           END-EVALUATE.
+
+
+       360-PRINT-GRAND-TOTAL-LINE.
+           IF LINE-COUNT >= LINES-ON-PAGE
+              PERFORM 330-PRINT-HEADING-LINES.
+           MOVE SPACES TO PRINT-AREA.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE GRAND-TOTAL-COMMISSION TO GTL-COMMISSION-AMOUNT.
+           MOVE GRAND-TOTAL-LINE TO PRINT-AREA.
+           PERFORM 350-WRITE-REPORT-LINE.

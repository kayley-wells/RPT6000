@@ -6,6 +6,23 @@
       * AUTHORS: Kayley Wells & Grant Peverett
       * DATE: 03/24/2026
       * DESCRIPTION: Year-To-Date Sales Report with Change Columns
+      ****************************************************************
+      * MODIFICATION HISTORY:
+      * 08/08/2026 KW  ADDED A SEQUENCE-BREAK CHECK ON CM-BRANCH-NUMBER
+      *                AND CM-SALESREP-NUMBER SO AN UNSORTED CUSTMAST
+      *                ABENDS INSTEAD OF MISALLOCATING TOTALS.
+      * 08/08/2026 KW  ADDED A THIRD YEAR OF SALES HISTORY (CM-SALES-
+      *                PRIOR-YTD) AND A MATCHING COLUMN ON EVERY REPORT
+      *                LINE SO THE CHANGE COMPARISON COVERS A 3-YEAR
+      *                TREND. CUSTOMER-MASTER-RECORD NOW COMES FROM THE
+      *                SHARED CUSTMAST COPYBOOK INSTEAD OF AN INLINE
+      *                COPY OF THE LAYOUT, SO RPT5000 AND RPT6000 CAN'T
+      *                DRIFT OUT OF SYNC AGAIN.
+      * 08/08/2026 KW  ADDED THE SAME LINE-COUNT/LINES-ON-PAGE CHECK
+      *                CUSTOMER LINES ALREADY HAD TO THE SALESREP TOTAL,
+      *                BRANCH TOTAL, AND GRAND TOTAL PARAGRAPHS SO THOSE
+      *                BLOCKS FORCE A NEW HEADING INSTEAD OF SPLITTING
+      *                ACROSS THE PAGE PERFORATION.
       ****************************************************************
 
 
@@ -25,14 +42,7 @@
            RECORD CONTAINS 130 CHARACTERS
            BLOCK CONTAINS 130 CHARACTERS.
 
-       01  CUSTOMER-MASTER-RECORD.
-           05  CM-BRANCH-NUMBER        PIC 9(2).
-           05  CM-SALESREP-NUMBER      PIC 9(2).
-           05  CM-CUSTOMER-NUMBER      PIC 9(5).
-           05  CM-CUSTOMER-NAME        PIC X(20).
-           05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).
-           05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).
-           05  FILLER                  PIC X(87).
+           COPY CUSTMAST.
 
        FD  OUTPUT-RPT5000
            RECORDING MODE IS F
@@ -50,7 +60,7 @@
               88 NOT-FIRST-RECORD               VALUE "N".
 
        01  CONTROL-FIELDS.
-           05  OLD-SALESREP-NUMBER     PIC 99.
+           05  OLD-SALESREP-NUMBER     PIC 999.
            05  OLD-BRANCH-NUMBER       PIC 99.
 
        01  PRINT-FIELDS.
@@ -60,14 +70,17 @@
            05  SPACE-CONTROL   PIC S9.
 
        01  TOTAL-FIELDS.
-           05 SALESREP-TOTAL-THIS-YTD PIC S9(6)V99   VALUE ZERO.
-           05 SALESREP-TOTAL-LAST-YTD PIC S9(6)V99   VALUE ZERO.
-           05 BRANCH-TOTAL-THIS-YTD   PIC S9(6)V99   VALUE ZERO.
-           05 BRANCH-TOTAL-LAST-YTD   PIC S9(6)V99   VALUE ZERO.
-           05 GRAND-TOTAL-THIS-YTD    PIC S9(7)V99   VALUE ZERO.
-           05 GRAND-TOTAL-LAST-YTD    PIC S9(7)V99   VALUE ZERO.
-           05 GRAND-TOTAL-CHANGE-AMT  PIC S9(7)V99   VALUE ZERO.
-           05 GRAND-TOTAL-CHANGE-PCT  PIC S9(3)V9    VALUE ZERO.
+           05 SALESREP-TOTAL-THIS-YTD  PIC S9(6)V99  VALUE ZERO.
+           05 SALESREP-TOTAL-LAST-YTD  PIC S9(6)V99  VALUE ZERO.
+           05 SALESREP-TOTAL-PRIOR-YTD PIC S9(6)V99  VALUE ZERO.
+           05 BRANCH-TOTAL-THIS-YTD    PIC S9(6)V99  VALUE ZERO.
+           05 BRANCH-TOTAL-LAST-YTD    PIC S9(6)V99  VALUE ZERO.
+           05 BRANCH-TOTAL-PRIOR-YTD   PIC S9(6)V99  VALUE ZERO.
+           05 GRAND-TOTAL-THIS-YTD     PIC S9(7)V99  VALUE ZERO.
+           05 GRAND-TOTAL-LAST-YTD     PIC S9(7)V99  VALUE ZERO.
+           05 GRAND-TOTAL-PRIOR-YTD    PIC S9(7)V99  VALUE ZERO.
+           05 GRAND-TOTAL-CHANGE-AMT   PIC S9(7)V99  VALUE ZERO.
+           05 GRAND-TOTAL-CHANGE-PCT   PIC S9(3)V9   VALUE ZERO.
 
        01  CALCULATION-FIELDS.
            05  WS-CHANGE-AMOUNT       PIC S9(7)V99   VALUE ZERO.
@@ -120,7 +133,9 @@
            05  FILLER PIC X(14) VALUE "LAST YTD      ".
            05  FILLER PIC X(13) VALUE "AMOUNT       ".
            05  FILLER PIC X(7)  VALUE "PERCENT".
-           05  FILLER PIC X(44) VALUE SPACE.
+           05  FILLER PIC X(1)  VALUE SPACE.
+           05  FILLER PIC X(9)  VALUE "2 YRS AGO".
+           05  FILLER PIC X(34) VALUE SPACE.
 
        01  HEADING-LINE-5.
            05  FILLER PIC X(6)  VALUE ALL "-".
@@ -143,8 +158,8 @@
        01  CUSTOMER-LINE.
            05  FILLER              PIC X(1)    VALUE SPACE.
            05  CL-BRANCH-NUMBER    PIC X(2).
-           05  FILLER              PIC X(6)    VALUE SPACE.
-           05  CL-SALESREP-NUMBER  PIC X(2).
+           05  FILLER              PIC X(5)    VALUE SPACE.
+           05  CL-SALESREP-NUMBER  PIC X(3).
            05  FILLER              PIC X(3)    VALUE SPACE.
            05  CL-CUSTOMER-NUMBER  PIC 9(5).
            05  FILLER              PIC X(2)    VALUE SPACE.
@@ -157,7 +172,9 @@
            05  CL-CHANGE-AMOUNT    PIC ZZ,ZZ9.99-.
            05  FILLER              PIC X(4)    VALUE SPACE.
            05  CL-CHANGE-PERCENT   PIC ZZ9.9-.
-           05  FILLER              PIC X(47)   VALUE SPACE.
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  CL-SALES-PRIOR-YTD  PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(35)   VALUE SPACE.
 
        01  SALESREP-TOTAL-LINE.
            05  FILLER              PIC X(30)   VALUE SPACE.
@@ -169,7 +186,9 @@
            05  STL-CHANGE-AMOUNT   PIC ZZZ,ZZ9.99-.
            05  FILLER              PIC X(3)    VALUE SPACE.
            05  STL-CHANGE-PERCENT  PIC ZZ9.9-.
-           05  FILLER              PIC X(47)   VALUE "*".
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  STL-SALES-PRIOR-YTD PIC ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(34)   VALUE "*".
 
        01  BRANCH-TOTAL-LINE.
            05  FILLER              PIC X(30)   VALUE SPACE.
@@ -181,7 +200,9 @@
            05  BTL-CHANGE-AMOUNT   PIC ZZZ,ZZ9.99-.
            05  FILLER              PIC X(3)    VALUE SPACE.
            05  BTL-CHANGE-PERCENT  PIC ZZ9.9-.
-           05  FILLER              PIC X(47)   VALUE "**".
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  BTL-SALES-PRIOR-YTD PIC ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(34)   VALUE "**".
 
        01  GRAND-TOTAL-LINE-1.
            05  FILLER              PIC X(25)   VALUE SPACE.
@@ -205,7 +226,9 @@
            05  GTL-CHANGE-AMOUNT   PIC Z,ZZZ,ZZ9.99-.
            05  FILLER              PIC X(4)    VALUE SPACE.
            05  GTL-CHANGE-PERCENT  PIC ZZ9.9-.
-           05  FILLER              PIC X(37)   VALUE SPACE.
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  GTL-SALES-PRIOR-YTD PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(22)   VALUE SPACE.
            05  FILLER              PIC X(47)   VALUE "***".
 
        01  DASH-SEPARATOR-LINE.
@@ -233,6 +256,21 @@
            MOVE CD-MINUTES TO HL2-MINUTES.
 
 
+       295-ABEND-SEQUENCE-ERROR.
+           DISPLAY "RPT5000 ABEND - INPUT-CUSTMAST OUT OF SEQUENCE AT "
+                   "CUSTOMER " CM-CUSTOMER-NUMBER.
+           DISPLAY "  RECORD HAS BRANCH " CM-BRANCH-NUMBER
+                   " SALESREP " CM-SALESREP-NUMBER
+                   " BUT LAST RECORD WAS BRANCH " OLD-BRANCH-NUMBER
+                   " SALESREP " OLD-SALESREP-NUMBER ".".
+           DISPLAY "  VERIFY THE SORT STEP AHEAD OF RPT5000 AND "
+                   "RERUN.".
+           CLOSE INPUT-CUSTMAST
+                 OUTPUT-RPT5000.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+
        300-PREPARE-SALES-LINES.
            PERFORM 310-READ-CUSTOMER-RECORD.
            EVALUATE TRUE
@@ -244,6 +282,11 @@
               MOVE "N" TO FIRST-RECORD-SWITCH
               MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
               MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
+           WHEN CM-BRANCH-NUMBER < OLD-BRANCH-NUMBER
+              PERFORM 295-ABEND-SEQUENCE-ERROR
+           WHEN CM-BRANCH-NUMBER = OLD-BRANCH-NUMBER
+                AND CM-SALESREP-NUMBER < OLD-SALESREP-NUMBER
+              PERFORM 295-ABEND-SEQUENCE-ERROR
            WHEN CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER
               PERFORM 355-PRINT-SALESREP-LINE
               PERFORM 360-PRINT-BRANCH-LINE
@@ -280,6 +323,7 @@
            MOVE CM-CUSTOMER-NAME TO CL-CUSTOMER-NAME.
            MOVE CM-SALES-THIS-YTD TO CL-SALES-THIS-YTD.
            MOVE CM-SALES-LAST-YTD TO CL-SALES-LAST-YTD.
+           MOVE CM-SALES-PRIOR-YTD TO CL-SALES-PRIOR-YTD.
            COMPUTE WS-CHANGE-AMOUNT =
               CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.
            MOVE WS-CHANGE-AMOUNT TO CL-CHANGE-AMOUNT.
@@ -295,6 +339,7 @@
            MOVE 1 TO SPACE-CONTROL.
            ADD CM-SALES-THIS-YTD TO SALESREP-TOTAL-THIS-YTD.
            ADD CM-SALES-LAST-YTD TO SALESREP-TOTAL-LAST-YTD.
+           ADD CM-SALES-PRIOR-YTD TO SALESREP-TOTAL-PRIOR-YTD.
 
 
        330-PRINT-HEADING-LINES.
@@ -327,8 +372,12 @@
 
 
        355-PRINT-SALESREP-LINE.
+           IF LINE-COUNT > LINES-ON-PAGE
+              PERFORM 330-PRINT-HEADING-LINES.
+
            MOVE SALESREP-TOTAL-THIS-YTD TO STL-SALES-THIS-YTD.
            MOVE SALESREP-TOTAL-LAST-YTD TO STL-SALES-LAST-YTD.
+           MOVE SALESREP-TOTAL-PRIOR-YTD TO STL-SALES-PRIOR-YTD.
            COMPUTE WS-CHANGE-AMOUNT =
               SALESREP-TOTAL-THIS-YTD - SALESREP-TOTAL-LAST-YTD.
            MOVE WS-CHANGE-AMOUNT TO STL-CHANGE-AMOUNT.
@@ -347,13 +396,19 @@
            MOVE 2 TO SPACE-CONTROL.
            ADD SALESREP-TOTAL-THIS-YTD TO BRANCH-TOTAL-THIS-YTD.
            ADD SALESREP-TOTAL-LAST-YTD TO BRANCH-TOTAL-LAST-YTD.
+           ADD SALESREP-TOTAL-PRIOR-YTD TO BRANCH-TOTAL-PRIOR-YTD.
            MOVE ZERO TO SALESREP-TOTAL-THIS-YTD.
            MOVE ZERO TO SALESREP-TOTAL-LAST-YTD.
+           MOVE ZERO TO SALESREP-TOTAL-PRIOR-YTD.
 
 
        360-PRINT-BRANCH-LINE.
+           IF LINE-COUNT > LINES-ON-PAGE
+              PERFORM 330-PRINT-HEADING-LINES.
+
            MOVE BRANCH-TOTAL-THIS-YTD TO BTL-SALES-THIS-YTD.
            MOVE BRANCH-TOTAL-LAST-YTD TO BTL-SALES-LAST-YTD.
+           MOVE BRANCH-TOTAL-PRIOR-YTD TO BTL-SALES-PRIOR-YTD.
            COMPUTE WS-CHANGE-AMOUNT =
               BRANCH-TOTAL-THIS-YTD - BRANCH-TOTAL-LAST-YTD.
            MOVE WS-CHANGE-AMOUNT TO BTL-CHANGE-AMOUNT.
@@ -374,8 +429,10 @@
            MOVE 2 TO SPACE-CONTROL.
            ADD BRANCH-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD.
            ADD BRANCH-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD.
+           ADD BRANCH-TOTAL-PRIOR-YTD TO GRAND-TOTAL-PRIOR-YTD.
            MOVE ZERO TO BRANCH-TOTAL-THIS-YTD.
            MOVE ZERO TO BRANCH-TOTAL-LAST-YTD.
+           MOVE ZERO TO BRANCH-TOTAL-PRIOR-YTD.
 
            MOVE DASH-SEPARATOR-LINE TO PRINT-AREA
            MOVE 1 TO SPACE-CONTROL
@@ -383,8 +440,12 @@
 
 
        500-PRINT-GRAND-TOTALS.
+           IF LINE-COUNT > LINES-ON-PAGE
+              PERFORM 330-PRINT-HEADING-LINES.
+
            MOVE GRAND-TOTAL-THIS-YTD TO GTL-SALES-THIS-YTD.
            MOVE GRAND-TOTAL-LAST-YTD TO GTL-SALES-LAST-YTD.
+           MOVE GRAND-TOTAL-PRIOR-YTD TO GTL-SALES-PRIOR-YTD.
            COMPUTE WS-CHANGE-AMOUNT =
               GRAND-TOTAL-THIS-YTD - GRAND-TOTAL-LAST-YTD.
            MOVE WS-CHANGE-AMOUNT TO GTL-CHANGE-AMOUNT.

@@ -0,0 +1,649 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. RPT8000.
+      ****************************************************************
+      * PROGRAM NAME: RPT8000
+      * AUTHORS: Kayley Wells
+      * DATE: 08/08/2026
+      * DESCRIPTION: Month-To-Date / Quarter-To-Date Sales Report,
+      *              comparing this month and this quarter against the
+      *              same month and quarter a year ago, off the new
+      *              monthly-bucketed CUSTMTD file. Uses the same
+      *              branch/salesrep/grand-total rollup structure as
+      *              the CUSTMAST-driven YTD reports (RPT6000/RPT5000)
+      *              so a mid-month problem doesn't have to wait for
+      *              the YTD number to move enough to notice.
+      ****************************************************************
+      * MODIFICATION HISTORY:
+      * 08/08/2026 KW  ORIGINAL PROGRAM.
+      * 08/08/2026 KW  FIXED A FALSE OVERFLOW ABEND WHEN INPUT-SALESREP
+      *                HAS EXACTLY SALESREP-MAX-ENTRIES RECORDS.
+      * 08/08/2026 KW  WIDENED GTL-SALES-THIS-QTR AND GTL-SALES-LAST-YR-
+      *                QTR TO ACTUALLY HOLD ALL 8 DIGITS OF
+      *                GRAND-TOTAL-THIS-QTR/LAST-YR-QTR - THEY WERE ONE
+      *                DIGIT SHORT AND SILENTLY DROPPED THE HIGH-ORDER
+      *                DIGIT ON ANY GRAND QUARTERLY TOTAL OF
+      *                $10,000,000.00 OR MORE. TRIMMED THE TRAILING
+      *                FILLER ON GRAND-TOTAL-LINE SO THE RECORD STAYS AT
+      *                130 BYTES (IT HAD ACTUALLY BEEN 131 BEFORE THIS
+      *                FIX, ONE OVER PRINT-AREA, SILENTLY TRUNCATING THE
+      *                LAST BYTE OF THAT FILLER ON EVERY MOVE).
+      ****************************************************************
+
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT INPUT-CUSTMTD ASSIGN TO CUSTMTD.
+           SELECT INPUT-SALESREP ASSIGN TO SALESREP.
+           SELECT OUTPUT-RPT8000 ASSIGN TO RPT8000.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-CUSTMTD
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+
+           COPY CUSTMTD.
+
+       FD  INPUT-SALESREP
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+
+           COPY SALESREP.
+
+       FD  OUTPUT-RPT8000
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+
+       01  PRINT-AREA      PIC X(130).
+
+       WORKING-STORAGE SECTION.
+
+       01 SALESREP-TABLE.
+           05  SALESREP-GROUP OCCURS 500 TIMES
+                              INDEXED BY SRT-INDEX.
+               10  SALESREP-NUMBER   PIC 9(3).
+               10  SALESREP-NAME     PIC X(10).
+
+       01  TABLE-LIMITS.
+           05  SALESREP-MAX-ENTRIES    PIC S9(4) COMP  VALUE +500.
+
+       01  SUBSCRIPT-FIELDS.
+           05  WS-SALESREP-SUB          PIC S9(4) COMP  VALUE ZERO.
+
+       01  SWITCHES.
+           05  SALESREP-EOF-SWITCH     PIC X    VALUE "N".
+              88 SALESREP-EOF                   VALUE "Y".
+           05  CUSTMTD-EOF-SWITCH      PIC X    VALUE "N".
+              88 CUSTMTD-EOF                     VALUE "Y".
+           05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".
+              88 NOT-FIRST-RECORD               VALUE "N".
+           05  SALESREP-NOT-FOUND-SWITCH PIC X  VALUE "N".
+              88 SALESREP-NOT-FOUND                VALUE "Y".
+
+       01  CONTROL-FIELDS.
+           05  OLD-SALESREP-NUMBER     PIC 999.
+           05  OLD-BRANCH-NUMBER       PIC 99.
+
+       01  PRINT-FIELDS        PACKED-DECIMAL.
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.
+           05  SPACE-CONTROL   PIC S9.
+
+       01  TOTAL-FIELDS                       PACKED-DECIMAL.
+           05 SALESREP-TOTAL-THIS-MONTH       PIC S9(6)V99  VALUE ZERO.
+           05 SALESREP-TOTAL-LAST-YR-MONTH    PIC S9(6)V99  VALUE ZERO.
+           05 SALESREP-TOTAL-THIS-QTR         PIC S9(7)V99  VALUE ZERO.
+           05 SALESREP-TOTAL-LAST-YR-QTR      PIC S9(7)V99  VALUE ZERO.
+           05 BRANCH-TOTAL-THIS-MONTH         PIC S9(6)V99  VALUE ZERO.
+           05 BRANCH-TOTAL-LAST-YR-MONTH      PIC S9(6)V99  VALUE ZERO.
+           05 BRANCH-TOTAL-THIS-QTR           PIC S9(7)V99  VALUE ZERO.
+           05 BRANCH-TOTAL-LAST-YR-QTR        PIC S9(7)V99  VALUE ZERO.
+           05 GRAND-TOTAL-THIS-MONTH          PIC S9(7)V99  VALUE ZERO.
+           05 GRAND-TOTAL-LAST-YR-MONTH       PIC S9(7)V99  VALUE ZERO.
+           05 GRAND-TOTAL-THIS-QTR            PIC S9(8)V99  VALUE ZERO.
+           05 GRAND-TOTAL-LAST-YR-QTR         PIC S9(8)V99  VALUE ZERO.
+
+       01  CALCULATION-FIELDS         PACKED-DECIMAL.
+           05  WS-MONTH-CHANGE-AMOUNT PIC S9(7)V99   VALUE ZERO.
+           05  WS-MONTH-CHANGE-PCT    PIC S9(3)V9    VALUE ZERO.
+           05  WS-QTR-CHANGE-AMOUNT   PIC S9(8)V99   VALUE ZERO.
+           05  WS-QTR-CHANGE-PCT      PIC S9(3)V9    VALUE ZERO.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  CD-HOURS        PIC 99.
+           05  CD-MINUTES      PIC 99.
+           05  FILLER          PIC X(9).
+
+       01  HEADING-LINE-1.
+           05  FILLER          PIC X(7)   VALUE "DATE:  ".
+           05  HL1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)   VALUE "/".
+           05  HL1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)   VALUE "/".
+           05  HL1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(15)  VALUE SPACE.
+           05  FILLER          PIC X(35)  VALUE
+               "MONTH-TO-DATE / QUARTER-TO-DATE SA".
+           05  FILLER          PIC X(5)   VALUE "LES R".
+           05  FILLER          PIC X(6)   VALUE "EPORT ".
+           05  FILLER          PIC X(6)   VALUE "PAGE: ".
+           05  HL1-PAGE-NUMBER PIC ZZZ9.
+           05  FILLER          PIC X(43)  VALUE SPACE.
+
+       01  HEADING-LINE-2.
+           05  FILLER          PIC X(7)   VALUE "TIME:  ".
+           05  HL2-HOURS       PIC 9(2).
+           05  FILLER          PIC X(1)   VALUE ":".
+           05  HL2-MINUTES     PIC 9(2).
+           05  FILLER          PIC X(101) VALUE SPACE.
+           05  FILLER          PIC X(7)   VALUE "RPT8000".
+           05  FILLER          PIC X(10)  VALUE SPACE.
+
+       01  HEADING-LINE-3.
+           05  FILLER           PIC X(47)  VALUE SPACE.
+           05  FILLER           PIC X(22)  VALUE
+               "THIS MONTH   LAST YEAR".
+           05  FILLER           PIC X(11)  VALUE "MO   THIS Q".
+           05  FILLER           PIC X(22)  VALUE
+               "UARTER  LAST YEAR QTR ".
+           05  FILLER           PIC X(28)  VALUE SPACE.
+
+       01  HEADING-LINE-4.
+           05  FILLER         PIC X(17)  VALUE "BRANCH   SALESREP".
+           05  FILLER         PIC X(13)  VALUE SPACES.
+           05  FILLER         PIC X(8)   VALUE "CUSTOMER".
+           05  FILLER         PIC X(9)   VALUE SPACES.
+           05  FILLER         PIC X(10)  VALUE "THIS MONTH".
+           05  FILLER         PIC X(2)   VALUE SPACE.
+           05  FILLER         PIC X(10)  VALUE "LY MONTH  ".
+           05  FILLER         PIC X(3)   VALUE SPACE.
+           05  FILLER         PIC X(6)   VALUE "MO CHG".
+           05  FILLER         PIC X(2)   VALUE SPACE.
+           05  FILLER         PIC X(11)  VALUE "THIS QUARTR".
+           05  FILLER         PIC X(2)   VALUE SPACE.
+           05  FILLER         PIC X(11)  VALUE "LY QUARTER ".
+           05  FILLER         PIC X(2)   VALUE SPACE.
+           05  FILLER         PIC X(6)   VALUE "QT CHG".
+           05  FILLER         PIC X(17)  VALUE SPACE.
+
+       01  HEADING-LINE-5.
+           05  FILLER           PIC X(2)   VALUE SPACE.
+           05  FILLER           PIC X(45)  VALUE ALL '-'.
+           05  FILLER           PIC X(2)   VALUE SPACE.
+           05  FILLER           PIC X(10)  VALUE ALL '-'.
+           05  FILLER           PIC X(2)   VALUE SPACE.
+           05  FILLER           PIC X(10)  VALUE ALL '-'.
+           05  FILLER           PIC X(2)   VALUE SPACE.
+           05  FILLER           PIC X(6)   VALUE ALL '-'.
+           05  FILLER           PIC X(2)   VALUE SPACE.
+           05  FILLER           PIC X(11)  VALUE ALL '-'.
+           05  FILLER           PIC X(2)   VALUE SPACE.
+           05  FILLER           PIC X(11)  VALUE ALL '-'.
+           05  FILLER           PIC X(2)   VALUE SPACE.
+           05  FILLER           PIC X(6)   VALUE ALL '-'.
+           05  FILLER           PIC X(17)  VALUE SPACE.
+
+       01  CUSTOMER-LINE.
+           05  FILLER                  PIC X(2)   VALUE SPACE.
+           05  CL-BRANCH-NUMBER        PIC X(2).
+           05  FILLER                  PIC X(2)   VALUE SPACE.
+           05  CL-SALESREP-NUMBER      PIC X(3).
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  CL-SALESREP-NAME        PIC X(10).
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  CL-CUSTOMER-NUMBER      PIC X(5).
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  CL-CUSTOMER-NAME        PIC X(20).
+           05  FILLER                  PIC X(2)   VALUE SPACE.
+           05  CL-SALES-THIS-MONTH     PIC ZZ,ZZ9.99-.
+           05  FILLER                  PIC X(2)   VALUE SPACE.
+           05  CL-SALES-LAST-YR-MONTH  PIC ZZ,ZZ9.99-.
+           05  FILLER                  PIC X(2)   VALUE SPACE.
+           05  CL-MONTH-CHANGE-PCT     PIC +++9.9.
+           05  CL-MONTH-CHANGE-PCT-R   REDEFINES CL-MONTH-CHANGE-PCT
+                                       PIC X(6).
+           05  FILLER                  PIC X(2)   VALUE SPACE.
+           05  CL-SALES-THIS-QTR       PIC ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(2)   VALUE SPACE.
+           05  CL-SALES-LAST-YR-QTR    PIC ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(2)   VALUE SPACE.
+           05  CL-QTR-CHANGE-PCT       PIC +++9.9.
+           05  CL-QTR-CHANGE-PCT-R     REDEFINES CL-QTR-CHANGE-PCT
+                                       PIC X(6).
+           05  FILLER                  PIC X(17)  VALUE SPACE.
+
+       01  SALESREP-TOTAL-LINE.
+           05  FILLER                  PIC X(36)  VALUE SPACE.
+           05  FILLER                  PIC X(16)
+                                       VALUE "SALESREP TOTAL".
+           05  STL-SALES-THIS-MONTH    PIC $$$$,$$9.99-.
+           05  FILLER                  PIC X(2)   VALUE SPACE.
+           05  STL-SALES-LAST-YR-MONTH PIC $$$$,$$9.99-.
+           05  FILLER                  PIC X(2)   VALUE SPACE.
+           05  STL-MONTH-CHANGE-PCT    PIC +++9.9.
+           05  STL-MONTH-CHANGE-PCT-R  REDEFINES STL-MONTH-CHANGE-PCT
+                                       PIC X(6).
+           05  FILLER                  PIC X(2)   VALUE SPACE.
+           05  STL-SALES-THIS-QTR      PIC $$,$$$,$$9.99-.
+           05  FILLER                  PIC X(2)   VALUE SPACE.
+           05  STL-SALES-LAST-YR-QTR   PIC $$,$$$,$$9.99-.
+           05  FILLER                  PIC X(2)   VALUE SPACE.
+           05  STL-QTR-CHANGE-PCT      PIC +++9.9.
+           05  STL-QTR-CHANGE-PCT-R    REDEFINES STL-QTR-CHANGE-PCT
+                                       PIC X(6).
+           05  FILLER                  PIC X(4)   VALUE "*".
+
+       01  BRANCH-TOTAL-LINE.
+           05  FILLER                  PIC X(36)  VALUE SPACE.
+           05  FILLER                  PIC X(16)
+                                       VALUE "  BRANCH TOTAL".
+           05  BTL-SALES-THIS-MONTH    PIC $$$$,$$9.99-.
+           05  FILLER                  PIC X(2)   VALUE SPACE.
+           05  BTL-SALES-LAST-YR-MONTH PIC $$$$,$$9.99-.
+           05  FILLER                  PIC X(2)   VALUE SPACE.
+           05  BTL-MONTH-CHANGE-PCT    PIC +++9.9.
+           05  BTL-MONTH-CHANGE-PCT-R  REDEFINES BTL-MONTH-CHANGE-PCT
+                                       PIC X(6).
+           05  FILLER                  PIC X(2)   VALUE SPACE.
+           05  BTL-SALES-THIS-QTR      PIC $$,$$$,$$9.99-.
+           05  FILLER                  PIC X(2)   VALUE SPACE.
+           05  BTL-SALES-LAST-YR-QTR   PIC $$,$$$,$$9.99-.
+           05  FILLER                  PIC X(2)   VALUE SPACE.
+           05  BTL-QTR-CHANGE-PCT      PIC +++9.9.
+           05  BTL-QTR-CHANGE-PCT-R    REDEFINES BTL-QTR-CHANGE-PCT
+                                       PIC X(6).
+           05  FILLER                  PIC X(4)   VALUE "**".
+
+       01  GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(36)  VALUE SPACE.
+           05  FILLER                  PIC X(14)
+                                       VALUE "   GRAND TOTAL".
+           05  GTL-SALES-THIS-MONTH    PIC $$,$$$,$$9.99-.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  GTL-SALES-LAST-YR-MONTH PIC $$,$$$,$$9.99-.
+           05  FILLER                  PIC X(2)   VALUE SPACE.
+           05  GTL-MONTH-CHANGE-PCT    PIC +++9.9.
+           05  GTL-MONTH-CHANGE-PCT-R  REDEFINES GTL-MONTH-CHANGE-PCT
+                                       PIC X(6).
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  GTL-SALES-THIS-QTR      PIC $$$,$$$,$$9.99-.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  GTL-SALES-LAST-YR-QTR   PIC $$$,$$$,$$9.99-.
+           05  FILLER                  PIC X(2)   VALUE SPACE.
+           05  GTL-QTR-CHANGE-PCT      PIC +++9.9.
+           05  GTL-QTR-CHANGE-PCT-R    REDEFINES GTL-QTR-CHANGE-PCT
+                                       PIC X(6).
+           05  FILLER                  PIC X(3)   VALUE "***".
+
+
+       PROCEDURE DIVISION.
+       000-PREPARE-MTD-REPORT.
+           INITIALIZE SALESREP-TABLE.
+
+           OPEN INPUT INPUT-CUSTMTD
+                INPUT INPUT-SALESREP
+                OUTPUT OUTPUT-RPT8000.
+           PERFORM 100-FORMAT-REPORT-HEADING.
+
+           PERFORM 200-LOAD-SALESREP-TABLE.
+
+           PERFORM 300-PREPARE-SALES-LINES.
+           PERFORM 300-PREPARE-SALES-LINES
+               UNTIL CUSTMTD-EOF.
+           PERFORM 500-PRINT-GRAND-TOTALS.
+           CLOSE INPUT-CUSTMTD
+                 INPUT-SALESREP
+                 OUTPUT-RPT8000.
+           STOP RUN.
+
+
+       100-FORMAT-REPORT-HEADING.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH   TO HL1-MONTH.
+           MOVE CD-DAY     TO HL1-DAY.
+           MOVE CD-YEAR    TO HL1-YEAR.
+           MOVE CD-HOURS   TO HL2-HOURS.
+           MOVE CD-MINUTES TO HL2-MINUTES.
+
+
+       200-LOAD-SALESREP-TABLE.
+
+           PERFORM
+              WITH TEST AFTER
+              VARYING SRT-INDEX FROM 1 BY 1
+              UNTIL SALESREP-EOF OR SRT-INDEX = SALESREP-MAX-ENTRIES
+                  PERFORM 210-READ-SALESREP-RECORD
+                  IF NOT SALESREP-EOF
+                     MOVE SM-SALESREP-NUMBER
+                        TO SALESREP-NUMBER (SRT-INDEX)
+                     MOVE SM-SALESREP-NAME
+                        TO SALESREP-NAME (SRT-INDEX)
+                  END-IF
+           END-PERFORM.
+
+           IF NOT SALESREP-EOF
+              PERFORM 210-READ-SALESREP-RECORD
+              IF NOT SALESREP-EOF
+                 PERFORM 290-ABEND-SALESREP-OVERFLOW
+              END-IF
+           END-IF.
+
+
+       210-READ-SALESREP-RECORD.
+
+           READ INPUT-SALESREP
+              AT END
+                 SET SALESREP-EOF TO TRUE.
+
+
+       290-ABEND-SALESREP-OVERFLOW.
+           DISPLAY "RPT8000 ABEND - SALESREP TABLE FULL AFTER "
+                   SALESREP-MAX-ENTRIES " ENTRIES BUT SALESREP FILE "
+                   "IS NOT AT EOF.".
+           DISPLAY "INCREASE SALESREP-MAX-ENTRIES/OCCURS AND "
+                   "RECOMPILE BEFORE RERUNNING.".
+           CLOSE INPUT-CUSTMTD
+                 INPUT-SALESREP
+                 OUTPUT-RPT8000.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+
+       295-ABEND-SEQUENCE-ERROR.
+           DISPLAY "RPT8000 ABEND - INPUT-CUSTMTD OUT OF SEQUENCE AT "
+                   "CUSTOMER " CMM-CUSTOMER-NUMBER.
+           DISPLAY "  RECORD HAS BRANCH " CMM-BRANCH-NUMBER
+                   " SALESREP " CMM-SALESREP-NUMBER
+                   " BUT LAST RECORD WAS BRANCH " OLD-BRANCH-NUMBER
+                   " SALESREP " OLD-SALESREP-NUMBER ".".
+           DISPLAY "  VERIFY THE SORT STEP AHEAD OF RPT8000 AND "
+                   "RERUN.".
+           CLOSE INPUT-CUSTMTD
+                 INPUT-SALESREP
+                 OUTPUT-RPT8000.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+
+       300-PREPARE-SALES-LINES.
+           PERFORM 310-READ-CUSTOMER-RECORD.
+           PERFORM 305-EVALUATE-SALES-LINE.
+
+
+       305-EVALUATE-SALES-LINE.
+           EVALUATE TRUE
+              WHEN CUSTMTD-EOF
+                PERFORM 355-PRINT-SALESREP-LINE
+                PERFORM 360-PRINT-BRANCH-LINE
+           WHEN FIRST-RECORD-SWITCH = "Y"
+              PERFORM 320-PRINT-CUSTOMER-LINE
+              MOVE "N" TO FIRST-RECORD-SWITCH
+              MOVE CMM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+              MOVE CMM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
+           WHEN CMM-BRANCH-NUMBER < OLD-BRANCH-NUMBER
+              PERFORM 295-ABEND-SEQUENCE-ERROR
+           WHEN CMM-BRANCH-NUMBER = OLD-BRANCH-NUMBER
+                AND CMM-SALESREP-NUMBER < OLD-SALESREP-NUMBER
+              PERFORM 295-ABEND-SEQUENCE-ERROR
+           WHEN CMM-BRANCH-NUMBER > OLD-BRANCH-NUMBER
+              PERFORM 355-PRINT-SALESREP-LINE
+              PERFORM 360-PRINT-BRANCH-LINE
+              PERFORM 320-PRINT-CUSTOMER-LINE
+           WHEN CMM-SALESREP-NUMBER > OLD-SALESREP-NUMBER
+              PERFORM 355-PRINT-SALESREP-LINE
+              PERFORM 320-PRINT-CUSTOMER-LINE
+              MOVE CMM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+           WHEN OTHER
+            PERFORM 320-PRINT-CUSTOMER-LINE
+            END-EVALUATE.
+
+
+       310-READ-CUSTOMER-RECORD.
+           READ INPUT-CUSTMTD
+              AT END
+                 SET CUSTMTD-EOF TO TRUE.
+
+
+       320-PRINT-CUSTOMER-LINE.
+           IF LINE-COUNT >= LINES-ON-PAGE
+              PERFORM 330-PRINT-HEADING-LINES.
+
+           IF CMM-BRANCH-NUMBER NOT = OLD-BRANCH-NUMBER
+                MOVE CMM-BRANCH-NUMBER TO CL-BRANCH-NUMBER
+                PERFORM 325-MOVE-SALESREP-NAME
+           ELSE
+                MOVE SPACES TO CL-BRANCH-NUMBER.
+                PERFORM 325-MOVE-SALESREP-NAME
+
+           IF CMM-SALESREP-NUMBER NOT = OLD-SALESREP-NUMBER
+              MOVE CMM-SALESREP-NUMBER TO CL-SALESREP-NUMBER
+              PERFORM 325-MOVE-SALESREP-NAME
+           ELSE
+              MOVE SPACES TO CL-SALESREP-NUMBER.
+              PERFORM 325-MOVE-SALESREP-NAME.
+
+           MOVE CMM-CUSTOMER-NUMBER TO CL-CUSTOMER-NUMBER.
+           MOVE CMM-CUSTOMER-NAME TO CL-CUSTOMER-NAME.
+           MOVE CMM-SALES-THIS-MONTH TO CL-SALES-THIS-MONTH.
+           MOVE CMM-SALES-LAST-YEAR-MONTH TO CL-SALES-LAST-YR-MONTH.
+           MOVE CMM-SALES-THIS-QUARTER TO CL-SALES-THIS-QTR.
+           MOVE CMM-SALES-LAST-YEAR-QTR TO CL-SALES-LAST-YR-QTR.
+
+           COMPUTE WS-MONTH-CHANGE-AMOUNT =
+              CMM-SALES-THIS-MONTH - CMM-SALES-LAST-YEAR-MONTH.
+           IF CMM-SALES-LAST-YEAR-MONTH = ZERO
+              MOVE "  N/A " TO CL-MONTH-CHANGE-PCT-R
+           ELSE
+              COMPUTE CL-MONTH-CHANGE-PCT ROUNDED =
+                 WS-MONTH-CHANGE-AMOUNT * 100
+                    / CMM-SALES-LAST-YEAR-MONTH
+                 ON SIZE ERROR
+                    MOVE "OVRFLW" TO CL-MONTH-CHANGE-PCT-R.
+
+           COMPUTE WS-QTR-CHANGE-AMOUNT =
+              CMM-SALES-THIS-QUARTER - CMM-SALES-LAST-YEAR-QTR.
+           IF CMM-SALES-LAST-YEAR-QTR = ZERO
+              MOVE "  N/A " TO CL-QTR-CHANGE-PCT-R
+           ELSE
+              COMPUTE CL-QTR-CHANGE-PCT ROUNDED =
+                 WS-QTR-CHANGE-AMOUNT * 100 / CMM-SALES-LAST-YEAR-QTR
+                 ON SIZE ERROR
+                    MOVE "OVRFLW" TO CL-QTR-CHANGE-PCT-R.
+
+           MOVE CUSTOMER-LINE TO PRINT-AREA.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE 1 TO SPACE-CONTROL.
+           ADD CMM-SALES-THIS-MONTH TO SALESREP-TOTAL-THIS-MONTH.
+           ADD CMM-SALES-LAST-YEAR-MONTH
+              TO SALESREP-TOTAL-LAST-YR-MONTH.
+           ADD CMM-SALES-THIS-QUARTER TO SALESREP-TOTAL-THIS-QTR.
+           ADD CMM-SALES-LAST-YEAR-QTR TO SALESREP-TOTAL-LAST-YR-QTR.
+           MOVE CMM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER.
+           MOVE CMM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER.
+
+
+       325-MOVE-SALESREP-NAME.
+           SET SRT-INDEX TO 1.
+           MOVE "N" TO SALESREP-NOT-FOUND-SWITCH.
+           SEARCH SALESREP-GROUP
+              AT END
+                 MOVE "UNKNOWN" TO CL-SALESREP-NAME
+                 SET SALESREP-NOT-FOUND TO TRUE
+              WHEN SALESREP-NUMBER (SRT-INDEX) = CMM-SALESREP-NUMBER
+                 MOVE SALESREP-NAME (SRT-INDEX) TO CL-SALESREP-NAME
+              END-SEARCH.
+
+
+       330-PRINT-HEADING-LINES.
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           PERFORM 340-WRITE-PAGE-TOP-LINE.
+           MOVE HEADING-LINE-2 TO PRINT-AREA.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE HEADING-LINE-3 TO PRINT-AREA.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE HEADING-LINE-4 TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE HEADING-LINE-5 TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE ZERO TO LINE-COUNT.
+           MOVE 2 TO SPACE-CONTROL.
+
+
+       340-WRITE-PAGE-TOP-LINE.
+           WRITE PRINT-AREA.
+           MOVE 1 TO LINE-COUNT.
+
+
+       350-WRITE-REPORT-LINE.
+           WRITE PRINT-AREA.
+
+
+       355-PRINT-SALESREP-LINE.
+           IF LINE-COUNT >= LINES-ON-PAGE
+              PERFORM 330-PRINT-HEADING-LINES.
+
+           MOVE SALESREP-TOTAL-THIS-MONTH    TO STL-SALES-THIS-MONTH.
+           MOVE SALESREP-TOTAL-LAST-YR-MONTH TO STL-SALES-LAST-YR-MONTH.
+           MOVE SALESREP-TOTAL-THIS-QTR      TO STL-SALES-THIS-QTR.
+           MOVE SALESREP-TOTAL-LAST-YR-QTR   TO STL-SALES-LAST-YR-QTR.
+
+           COMPUTE WS-MONTH-CHANGE-AMOUNT =
+              SALESREP-TOTAL-THIS-MONTH - SALESREP-TOTAL-LAST-YR-MONTH.
+           IF SALESREP-TOTAL-LAST-YR-MONTH = ZERO
+              MOVE "  N/A " TO STL-MONTH-CHANGE-PCT-R
+           ELSE
+              COMPUTE STL-MONTH-CHANGE-PCT ROUNDED =
+                 WS-MONTH-CHANGE-AMOUNT * 100 /
+                    SALESREP-TOTAL-LAST-YR-MONTH
+                 ON SIZE ERROR
+                    MOVE "OVRFLW" TO STL-MONTH-CHANGE-PCT-R.
+
+           COMPUTE WS-QTR-CHANGE-AMOUNT =
+              SALESREP-TOTAL-THIS-QTR - SALESREP-TOTAL-LAST-YR-QTR.
+           IF SALESREP-TOTAL-LAST-YR-QTR = ZERO
+              MOVE "  N/A " TO STL-QTR-CHANGE-PCT-R
+           ELSE
+              COMPUTE STL-QTR-CHANGE-PCT ROUNDED =
+                 WS-QTR-CHANGE-AMOUNT * 100 / SALESREP-TOTAL-LAST-YR-QTR
+                 ON SIZE ERROR
+                    MOVE "OVRFLW" TO STL-QTR-CHANGE-PCT-R.
+
+           MOVE SALESREP-TOTAL-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO PRINT-AREA.
+           WRITE PRINT-AREA.
+
+           MOVE 2 TO SPACE-CONTROL.
+           ADD SALESREP-TOTAL-THIS-MONTH TO BRANCH-TOTAL-THIS-MONTH.
+           ADD SALESREP-TOTAL-LAST-YR-MONTH
+              TO BRANCH-TOTAL-LAST-YR-MONTH.
+           ADD SALESREP-TOTAL-THIS-QTR TO BRANCH-TOTAL-THIS-QTR.
+           ADD SALESREP-TOTAL-LAST-YR-QTR TO BRANCH-TOTAL-LAST-YR-QTR.
+
+           INITIALIZE SALESREP-TOTAL-THIS-MONTH.
+           INITIALIZE SALESREP-TOTAL-LAST-YR-MONTH.
+           INITIALIZE SALESREP-TOTAL-THIS-QTR.
+           INITIALIZE SALESREP-TOTAL-LAST-YR-QTR.
+
+
+       360-PRINT-BRANCH-LINE.
+           IF LINE-COUNT >= LINES-ON-PAGE
+              PERFORM 330-PRINT-HEADING-LINES.
+
+           MOVE BRANCH-TOTAL-THIS-MONTH    TO BTL-SALES-THIS-MONTH.
+           MOVE BRANCH-TOTAL-LAST-YR-MONTH TO BTL-SALES-LAST-YR-MONTH.
+           MOVE BRANCH-TOTAL-THIS-QTR      TO BTL-SALES-THIS-QTR.
+           MOVE BRANCH-TOTAL-LAST-YR-QTR   TO BTL-SALES-LAST-YR-QTR.
+
+           COMPUTE WS-MONTH-CHANGE-AMOUNT =
+              BRANCH-TOTAL-THIS-MONTH - BRANCH-TOTAL-LAST-YR-MONTH.
+           IF BRANCH-TOTAL-LAST-YR-MONTH = ZERO
+              MOVE "  N/A " TO BTL-MONTH-CHANGE-PCT-R
+           ELSE
+              COMPUTE BTL-MONTH-CHANGE-PCT ROUNDED =
+                 WS-MONTH-CHANGE-AMOUNT * 100 /
+                    BRANCH-TOTAL-LAST-YR-MONTH
+                 ON SIZE ERROR
+                    MOVE "OVRFLW" TO BTL-MONTH-CHANGE-PCT-R.
+
+           COMPUTE WS-QTR-CHANGE-AMOUNT =
+              BRANCH-TOTAL-THIS-QTR - BRANCH-TOTAL-LAST-YR-QTR.
+           IF BRANCH-TOTAL-LAST-YR-QTR = ZERO
+              MOVE "  N/A " TO BTL-QTR-CHANGE-PCT-R
+           ELSE
+              COMPUTE BTL-QTR-CHANGE-PCT ROUNDED =
+                 WS-QTR-CHANGE-AMOUNT * 100 / BRANCH-TOTAL-LAST-YR-QTR
+                 ON SIZE ERROR
+                    MOVE "OVRFLW" TO BTL-QTR-CHANGE-PCT-R.
+
+           MOVE BRANCH-TOTAL-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO PRINT-AREA.
+           PERFORM 350-WRITE-REPORT-LINE.
+
+           MOVE 2 TO SPACE-CONTROL.
+           ADD BRANCH-TOTAL-THIS-MONTH TO GRAND-TOTAL-THIS-MONTH.
+           ADD BRANCH-TOTAL-LAST-YR-MONTH TO GRAND-TOTAL-LAST-YR-MONTH.
+           ADD BRANCH-TOTAL-THIS-QTR TO GRAND-TOTAL-THIS-QTR.
+           ADD BRANCH-TOTAL-LAST-YR-QTR TO GRAND-TOTAL-LAST-YR-QTR.
+           INITIALIZE BRANCH-TOTAL-THIS-MONTH.
+           INITIALIZE BRANCH-TOTAL-LAST-YR-MONTH.
+           INITIALIZE BRANCH-TOTAL-THIS-QTR.
+           INITIALIZE BRANCH-TOTAL-LAST-YR-QTR.
+
+
+       500-PRINT-GRAND-TOTALS.
+           IF LINE-COUNT >= LINES-ON-PAGE
+              PERFORM 330-PRINT-HEADING-LINES.
+
+           MOVE GRAND-TOTAL-THIS-MONTH    TO GTL-SALES-THIS-MONTH.
+           MOVE GRAND-TOTAL-LAST-YR-MONTH TO GTL-SALES-LAST-YR-MONTH.
+           MOVE GRAND-TOTAL-THIS-QTR      TO GTL-SALES-THIS-QTR.
+           MOVE GRAND-TOTAL-LAST-YR-QTR   TO GTL-SALES-LAST-YR-QTR.
+
+           COMPUTE WS-MONTH-CHANGE-AMOUNT =
+              GRAND-TOTAL-THIS-MONTH - GRAND-TOTAL-LAST-YR-MONTH.
+           IF GRAND-TOTAL-LAST-YR-MONTH = ZERO
+              MOVE 999.9 TO GTL-MONTH-CHANGE-PCT
+           ELSE
+              COMPUTE GTL-MONTH-CHANGE-PCT ROUNDED =
+                 WS-MONTH-CHANGE-AMOUNT * 100 /
+                    GRAND-TOTAL-LAST-YR-MONTH
+                 ON SIZE ERROR
+                    MOVE 999.9 TO GTL-MONTH-CHANGE-PCT.
+
+           COMPUTE WS-QTR-CHANGE-AMOUNT =
+              GRAND-TOTAL-THIS-QTR - GRAND-TOTAL-LAST-YR-QTR.
+           IF GRAND-TOTAL-LAST-YR-QTR = ZERO
+              MOVE 999.9 TO GTL-QTR-CHANGE-PCT
+           ELSE
+              COMPUTE GTL-QTR-CHANGE-PCT ROUNDED =
+                 WS-QTR-CHANGE-AMOUNT * 100 / GRAND-TOTAL-LAST-YR-QTR
+                 ON SIZE ERROR
+                    MOVE 999.9 TO GTL-QTR-CHANGE-PCT.
+
+           MOVE GRAND-TOTAL-LINE TO PRINT-AREA.
+           PERFORM 350-WRITE-REPORT-LINE.

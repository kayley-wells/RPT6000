@@ -0,0 +1,10 @@
+       01  CUSTOMER-MONTHLY-RECORD.
+           05  CMM-BRANCH-NUMBER          PIC 9(2).
+           05  CMM-SALESREP-NUMBER        PIC 9(3).
+           05  CMM-CUSTOMER-NUMBER        PIC 9(5).
+           05  CMM-CUSTOMER-NAME          PIC X(20).
+           05  CMM-SALES-THIS-MONTH       PIC S9(5)V9(2).
+           05  CMM-SALES-LAST-YEAR-MONTH  PIC S9(5)V9(2).
+           05  CMM-SALES-THIS-QUARTER     PIC S9(6)V9(2).
+           05  CMM-SALES-LAST-YEAR-QTR    PIC S9(6)V9(2).
+           05  FILLER                     PIC X(70).
